@@ -1,28 +1,146 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UsingCompute.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 99 VALUE 12.
-       01 Num2 PIC 99 VALUE 4.
-       01 Num3 PIC 99 VALUE 24.
-       01 Ans PIC 99V99 VALUE ZERO.
-       PROCEDURE DIVISION.
-       COMPUTE Ans = Num1 + Num2.
-       DISPLAY "Num1 + Num2 = " Ans
-       COMPUTE Ans = Num1 - Num2.
-       DISPLAY "Num1 - Num2 = " Ans
-       COMPUTE Ans = Num1 * Num2.
-       DISPLAY "Num1 * Num2 = " Ans
-       COMPUTE Ans = Num1 / Num2.
-       DISPLAY "Num1 / Num2 = " Ans.
-       COMPUTE Ans = NuM1 ** 2 
-       DISPLAY "Num1 * Num1 = " Ans
-       COMPUTE Ans = (Num2 + Num3) / Num1.
-       DISPLAY "(Num2 + Num3) / Num1 = " Ans
-       COMPUTE Ans ROUNDED = (3.3 + 4.2) * 2.35.
-       DISPLAY "Rounded (3.3 + 4.2) * 2.35 = 17.625 but its rounded " 
-               " so Ans " Ans
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UsingCompute.
+000300 AUTHOR. EMRE K.
+000400 INSTALLATION. PAYROLL.
+000500 DATE-WRITTEN. Maj 20TH 2022.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    UsingCompute READS EMP-TIME AND PRODUCES A PAYROLL          *
+001000*    REGISTER (PAYREG).  FOR EACH EMPLOYEE THE REGULAR HOURS     *
+001100*    (UP TO 40) ARE PAID AT THE STRAIGHT HOURLY RATE AND ANY     *
+001200*    HOURS OVER 40 AT TIME AND A HALF; A FLAT WITHHOLDING RATE   *
+001300*    IS DEDUCTED TO ARRIVE AT NET PAY.  EVERY COMPUTE IS         *
+001400*    ROUNDED THE SAME WAY THE ORIGINAL DEMONSTRATION PROGRAM     *
+001500*    ROUNDED ITS SAMPLE ANSWER.                                  *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    20MAY22    EK    ORIGINAL PROGRAM - COMPUTE DEMONSTRATION   *
+002000*    09AUG26    JEH   REBUILT AS THE PAYROLL GROSS-PAY ROUTINE - *
+002100*                     READS EMP-TIME, WRITES A PAYROLL REGISTER  *
+002150*                     INSTEAD OF DISPLAYING SAMPLE NUMBERS       *
+002160*    09AUG26    JEH   CHECKPOINTS THROUGH CHKPTMGR SO A RESTART  *
+002170*                     SKIPS EMPLOYEES ALREADY PAID THIS RUN      *
+002180*    09AUG26    JEH   GROSS/WITHHOLDING/NET CALCULATION MOVED    *
+002190*                     OUT TO PAYCALC SO PAYTEST CAN REGRESSION-  *
+002195*                     TEST THE SAME CODE PATH                    *
+002196*    09AUG26    JEH   3000-FINISH NOW CLEARS THE "PAYROLL "      *
+002197*                     CHECKPOINT ON A SUCCESSFUL RUN - WITHOUT   *
+002198*                     THIS THE NEXT PAY PERIOD'S RUN WOULD SKIP  *
+002199*                     EVERY EMPLOYEE AT OR BELOW THE LAST RUN'S  *
+002200*                     CHECKPOINTED EMPLOYEE ID                   *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT EMP-TIME ASSIGN TO "EMPTIME"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-EMP-TIME-STATUS.
+003000     SELECT PAYREG ASSIGN TO "PAYREG"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-PAYREG-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  EMP-TIME.
+003600 COPY "emptime.cpy".
+003700 FD  PAYREG
+003800     RECORD CONTAINS 80 CHARACTERS.
+003900 01  PAYREG-LINE                     PIC X(80).
+004000 WORKING-STORAGE SECTION.
+004100 COPY "payreg.cpy".
+004200 77  WS-EMP-TIME-STATUS              PIC X(02).
+004300 77  WS-PAYREG-STATUS                PIC X(02).
+004400 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+004500     88  WS-END-OF-FILE              VALUE "Y".
+005000 77  WS-GROSS-PAY                    PIC 9(05)V99 VALUE ZERO.
+005100 77  WS-WITHHOLDING                  PIC 9(05)V99 VALUE ZERO.
+005200 77  WS-NET-PAY                      PIC 9(05)V99 VALUE ZERO.
+005300 77  WS-EMPLOYEE-COUNT               PIC 9(04) COMP VALUE ZERO.
+005400 77  WS-TOTAL-NET-PAY                PIC 9(07)V99 VALUE ZERO.
+005410 77  WS-CALL-COUNT                   PIC 9(09) COMP VALUE ZERO.
+005420 77  WS-CHKPT-INTERVAL               PIC 9(05) COMP VALUE 50.
+005430 77  WS-CHKPT-KEY                    PIC 9(09) VALUE ZERO.
+005440 77  WS-LAST-KEY-PROCESSED           PIC 9(09) VALUE ZERO.
+005450 77  WS-CHKPT-FOUND-SW               PIC X(01) VALUE "N".
+005460     88  WS-CHECKPOINT-FOUND         VALUE "Y".
+005500 PROCEDURE DIVISION.
+005600*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+006000         UNTIL WS-END-OF-FILE.
+006100     PERFORM 3000-FINISH THRU 3000-EXIT.
+006200     STOP RUN.
+006300*
+006400 1000-INITIALIZE.
+006500     OPEN INPUT EMP-TIME.
+006600     OPEN OUTPUT PAYREG.
+006700     READ EMP-TIME
+006800         AT END
+006900             SET WS-END-OF-FILE TO TRUE
+007000     END-READ.
+007010     CALL "CHKPTMGR" USING "READ ", "PAYROLL ",
+007020         WS-LAST-KEY-PROCESSED, WS-CHKPT-FOUND-SW.
+007030     PERFORM 1500-SKIP-CHECKPOINTED THRU 1500-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007210*
+007220 1500-SKIP-CHECKPOINTED.
+007230     IF WS-CHECKPOINT-FOUND AND WS-LAST-KEY-PROCESSED > 0
+007240         PERFORM 1600-SKIP-ONE-RECORD THRU 1600-EXIT
+007250             UNTIL WS-END-OF-FILE
+007260             OR ET-EMP-ID > WS-LAST-KEY-PROCESSED
+007270     END-IF.
+007280 1500-EXIT.
+007290     EXIT.
+007300*
+007310 1600-SKIP-ONE-RECORD.
+007320     READ EMP-TIME
+007330         AT END
+007340             SET WS-END-OF-FILE TO TRUE
+007350     END-READ.
+007360 1600-EXIT.
+007370     EXIT.
+007380*
+007400 2000-PROCESS-EMPLOYEE.
+007410     CALL "PAYCALC" USING ET-HOURS-WORKED, ET-HOURLY-RATE,
+007420         WS-GROSS-PAY, WS-WITHHOLDING, WS-NET-PAY.
+008900     PERFORM 2100-WRITE-DETAIL THRU 2100-EXIT.
+009000     ADD 1 TO WS-EMPLOYEE-COUNT.
+009100     ADD WS-NET-PAY TO WS-TOTAL-NET-PAY.
+009110     ADD 1 TO WS-CALL-COUNT.
+009120     IF FUNCTION MOD(WS-CALL-COUNT, WS-CHKPT-INTERVAL) = 0
+009130         MOVE ET-EMP-ID TO WS-CHKPT-KEY
+009140         CALL "CHKPTMGR" USING "WRITE", "PAYROLL ", WS-CHKPT-KEY,
+009150             WS-CHKPT-FOUND-SW
+009160     END-IF.
+009200     READ EMP-TIME
+009300         AT END
+009400             SET WS-END-OF-FILE TO TRUE
+009500     END-READ.
+009600 2000-EXIT.
+009700     EXIT.
+009800*
+009900 2100-WRITE-DETAIL.
+010000     MOVE ET-EMP-ID          TO PR-EMP-ID.
+010100     MOVE ET-EMP-NAME        TO PR-EMP-NAME.
+010200     MOVE ET-HOURS-WORKED    TO PR-HOURS.
+010300     MOVE ET-HOURLY-RATE     TO PR-RATE.
+010400     MOVE WS-GROSS-PAY       TO PR-GROSS-PAY.
+010500     MOVE WS-WITHHOLDING     TO PR-WITHHOLDING.
+010600     MOVE WS-NET-PAY         TO PR-NET-PAY.
+010700     WRITE PAYREG-LINE FROM PR-DETAIL-LINE.
+010800 2100-EXIT.
+010900     EXIT.
+011000*
+011100 3000-FINISH.
+011200     MOVE WS-EMPLOYEE-COUNT  TO PR-TOTAL-EMPLOYEES.
+011300     MOVE WS-TOTAL-NET-PAY   TO PR-TOTAL-NET-PAY.
+011400     WRITE PAYREG-LINE FROM PR-TOTAL-LINE.
+011450     CALL "CHKPTMGR" USING "CLEAR", "PAYROLL ", WS-CHKPT-KEY,
+011460         WS-CHKPT-FOUND-SW.
+011500     CLOSE EMP-TIME.
+011600     CLOSE PAYREG.
+011700 3000-EXIT.
+011800     EXIT.

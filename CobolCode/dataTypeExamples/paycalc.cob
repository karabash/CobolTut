@@ -0,0 +1,56 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAYCALC.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. PAYROLL.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PAYCALC IS THE SHOP'S ONE PLACE THAT TURNS HOURS WORKED AND *
+001000*    AN HOURLY RATE INTO GROSS PAY, WITHHOLDING, AND NET PAY -   *
+001100*    REGULAR HOURS (UP TO 40) AT THE STRAIGHT RATE, HOURS OVER   *
+001200*    40 AT TIME AND A HALF, A FLAT WITHHOLDING RATE DEDUCTED TO  *
+001300*    ARRIVE AT NET PAY.  USINGCOMPUTE CALLS THIS FOR EVERY       *
+001400*    EMPLOYEE IN THE PAYROLL RUN, AND PAYTEST CALLS IT WITH      *
+001500*    KNOWN INPUTS TO REGRESSION-TEST THE CALCULATION ON ITS OWN, *
+001600*    APART FROM THE FILE I/O AROUND IT.                          *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                        *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    09AUG26    JEH   ORIGINAL PROGRAM - PULLED OUT OF           *
+002100*                     USINGCOMPUTE'S 2000-PROCESS-EMPLOYEE SO    *
+002200*                     PAYTEST CAN REGRESSION-TEST THE SAME CODE  *
+002300*                     PATH THE PAYROLL RUN USES                  *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 77  WS-REGULAR-HOURS                PIC 9(03)V99 VALUE ZERO.
+002900 77  WS-OVERTIME-HOURS               PIC 9(03)V99 VALUE ZERO.
+003000 77  WS-OVERTIME-RATE                PIC 9V99 VALUE 1.50.
+003100 77  WS-WITHHOLDING-RATE             PIC 9V99 VALUE 0.20.
+003200 LINKAGE SECTION.
+003300 01  LK-HOURS-WORKED                 PIC 9(03)V99.
+003400 01  LK-HOURLY-RATE                  PIC 9(03)V99.
+003500 01  LK-GROSS-PAY                    PIC 9(05)V99.
+003600 01  LK-WITHHOLDING                  PIC 9(05)V99.
+003700 01  LK-NET-PAY                      PIC 9(05)V99.
+003800 PROCEDURE DIVISION USING LK-HOURS-WORKED, LK-HOURLY-RATE,
+003900     LK-GROSS-PAY, LK-WITHHOLDING, LK-NET-PAY.
+004000*
+004100 0000-MAINLINE.
+004200     IF LK-HOURS-WORKED > 40
+004300         MOVE 40 TO WS-REGULAR-HOURS
+004400         COMPUTE WS-OVERTIME-HOURS = LK-HOURS-WORKED - 40
+004500     ELSE
+004600         MOVE LK-HOURS-WORKED TO WS-REGULAR-HOURS
+004700         MOVE ZERO TO WS-OVERTIME-HOURS
+004800     END-IF.
+004900     COMPUTE LK-GROSS-PAY ROUNDED =
+005000         (WS-REGULAR-HOURS * LK-HOURLY-RATE) +
+005100         (WS-OVERTIME-HOURS * LK-HOURLY-RATE * WS-OVERTIME-RATE).
+005200     COMPUTE LK-WITHHOLDING ROUNDED =
+005300         LK-GROSS-PAY * WS-WITHHOLDING-RATE.
+005400     COMPUTE LK-NET-PAY ROUNDED =
+005500         LK-GROSS-PAY - LK-WITHHOLDING.
+005600     GOBACK.

@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CUSTRECY.CPY                                                *
+000400*                                                                *
+000500*    PRIOR-DAY CUSTOMER-MASTER SNAPSHOT RECORD LAYOUT.  SAME     *
+000600*    SHAPE AS CUSTREC.CPY'S CM-CUSTOMER-RECORD, BUT CARRYING A   *
+000700*    YD- PREFIX AND WRITTEN OUT FLAT (RATHER THAN BUILT FROM     *
+000800*    BIRTHDT.CPY/SSNUM.CPY VIA REPLACING) SO CUSTSNAP AND        *
+000900*    CUSTRECN CAN HOLD TODAY'S AND YESTERDAY'S RECORD IN THE     *
+001000*    SAME PROGRAM WITHOUT A NAME COLLISION.  KEEP IN STEP WITH   *
+001100*    CM-CUSTOMER-RECORD IF THAT LAYOUT EVER CHANGES.             *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    09AUG26    JEH   ORIGINAL COPYBOOK - PRIOR-DAY SNAPSHOT     *
+001600*                                                                *
+001700******************************************************************
+001800 01  YD-CUSTOMER-RECORD.
+001900     05  YD-IDENT                    PIC 9(03).
+002000     05  YD-CUST-NAME                PIC X(20).
+002100     05  YD-DATE-OF-BIRTH.
+002200         10  YD-MOB                  PIC 9(02).
+002300         10  YD-DOB                  PIC 9(02).
+002400         10  YD-YOB                  PIC 9(04).
+002500     05  YD-SSN.
+002600         10  YD-SSN-AREA             PIC 9(03).
+002700         10  YD-SSN-GROUP            PIC 9(02).
+002800         10  YD-SSN-SERIAL           PIC 9(02).
+002900     05  YD-LAST-UPDATED.
+003000         10  YD-UPD-DATE             PIC 9(08).
+003100         10  YD-UPD-TIME             PIC 9(08).

@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CUSTXREF.CPY                                                *
+000400*                                                                *
+000500*    SSN-TO-IDENT CROSS-REFERENCE RECORD, KEYED ON THE SSN.      *
+000600*    LETS PAYROLL OR HR START FROM A SOCIAL SECURITY NUMBER AND  *
+000700*    FIND THE SAME PERSON'S CUSTOMER-MASTER RECORD (CM-IDENT)    *
+000800*    WITHOUT SCANNING CUSTOMER-MASTER BY SSN.                    *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09AUG26    JEH   ORIGINAL COPYBOOK - SSN CROSS-REFERENCE    *
+001300*                                                                *
+001400******************************************************************
+001500 01  XR-XREF-RECORD.
+001600     05  XR-SSN.
+001700         10  XR-SSN-AREA             PIC 9(03).
+001800         10  XR-SSN-GROUP            PIC 9(02).
+001900         10  XR-SSN-SERIAL           PIC 9(02).
+002000     05  XR-IDENT                    PIC 9(03).

@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*                                                                *
+000300*    AUDITREC.CPY                                                *
+000400*                                                                *
+000500*    CUSTOMER-MASTER AUDIT LOG RECORD.  ONE LINE IS WRITTEN BY   *
+000600*    CUSTAUDT FOR EVERY ADD OR CHANGE TO A CUSTOMER-MASTER       *
+000700*    RECORD SO THE OLD AND NEW VALUES CAN BE ANSWERED FOR LATER  *
+000800*    ("WHY DID THIS BIRTHDATE CHANGE").                          *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09AUG26    JEH   ORIGINAL COPYBOOK - CUSTOMER AUDIT LOG     *
+001300*                                                                *
+001400******************************************************************
+001500 01  AU-AUDIT-LINE.
+001600     05  AU-TIMESTAMP.
+001700         10  AU-AUD-DATE             PIC 9(08).
+001800         10  AU-AUD-TIME             PIC 9(08).
+001900     05  FILLER                      PIC X(01) VALUE SPACE.
+002000     05  AU-IDENT                    PIC 9(03).
+002100     05  FILLER                      PIC X(01) VALUE SPACE.
+002200     05  AU-ACTION                   PIC X(06).
+002300     05  FILLER                      PIC X(01) VALUE SPACE.
+002400     05  AU-OLD-CUST-NAME            PIC X(20).
+002500     05  FILLER                      PIC X(01) VALUE SPACE.
+002600     05  AU-OLD-MOB                  PIC 9(02).
+002700     05  AU-OLD-DOB                  PIC 9(02).
+002800     05  AU-OLD-YOB                  PIC 9(04).
+002900     05  FILLER                      PIC X(01) VALUE SPACE.
+003000     05  AU-NEW-CUST-NAME            PIC X(20).
+003100     05  FILLER                      PIC X(01) VALUE SPACE.
+003200     05  AU-NEW-MOB                  PIC 9(02).
+003300     05  AU-NEW-DOB                  PIC 9(02).
+003400     05  AU-NEW-YOB                  PIC 9(04).

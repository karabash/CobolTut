@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTLOAD.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTLOAD ADDS OR UPDATES ONE CUSTOMER-MASTER RECORD.  IT    *
+001000*    IS CALLED BY THE INTERACTIVE DATA-ENTRY FRONT END           *
+001100*    (COBOLTUT'S "ENTER CUSTOMER" MENU OPTION) SO THE VALUES     *
+001200*    KEYED IN ARE STILL ON FILE THE NEXT TIME THE SYSTEM RUNS,   *
+001300*    NOT JUST DISPLAYED AND LOST AT STOP RUN.                    *
+001400*                                                                *
+001500*    THE INCOMING RECORD IS PASSED THROUGH CUSTVAL BEFORE IT IS  *
+001600*    WRITTEN.  IF CM-IDENT ALREADY EXISTS THE OLD VALUES ARE     *
+001700*    LOGGED TO THE AUDIT FILE (CUSTAUD) THROUGH CUSTAUDT BEFORE  *
+001800*    BEING REPLACED.  CUSTLOAD DOES NOT USE CHKPTMGR - IT IS     *
+001900*    CALLED ONE OPERATOR-KEYED RECORD AT A TIME RATHER THAN      *
+001950*    OWNING A SEQUENTIAL INPUT LOOP OF ITS OWN, SO THERE IS NO   *
+001960*    RELIABLE "LAST KEY PROCESSED" TO CHECKPOINT ON - AN         *
+001970*    OPERATOR CAN KEY IDENTS IN ANY ORDER.  RESTART/CHECKPOINT   *
+001980*    STAYS WITH THE TRUE BATCH JOBS THAT READ A FILE IN ORDER.   *
+002100*                                                                *
+002200*    MODIFICATION HISTORY                                        *
+002300*    DATE       INIT  DESCRIPTION                                *
+002400*    09AUG26    JEH   ORIGINAL PROGRAM - CUSTOMER MASTER LOAD    *
+002410*    09AUG26    JEH   ADDED CHKPTMGR "READ " CALL SO A RESTART   *
+002420*                     ACTUALLY SKIPS ALREADY-LOADED IDENTS       *
+002430*    09AUG26    JEH   REMOVED CHKPTMGR ENTIRELY - A KEY-BASED    *
+002440*                     CHECKPOINT DOES NOT WORK FOR AN OPERATOR   *
+002450*                     ENTERING IDENTS IN NO PARTICULAR ORDER, IT *
+002460*                     WAS REJECTING NEVER-BEFORE-SEEN IDENTS AS  *
+002470*                     "ALREADY LOADED" ONCE ANY CHECKPOINT HAD   *
+002480*                     BEEN WRITTEN                               *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS CM-IDENT
+003300         FILE STATUS IS WS-CUSTMAST-STATUS.
+003310     SELECT CUSTXREF ASSIGN TO "CUSTXREF"
+003320         ORGANIZATION IS INDEXED
+003330         ACCESS MODE IS DYNAMIC
+003340         RECORD KEY IS XR-SSN
+003350         FILE STATUS IS WS-CUSTXREF-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CUSTMAST.
+003700 COPY "custrec.cpy".
+003710 FD  CUSTXREF.
+003720 COPY "custxref.cpy".
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-CUSTMAST-STATUS              PIC X(02).
+003910 77  WS-CUSTXREF-STATUS              PIC X(02).
+004200 77  WS-VALID-SW                     PIC X(01).
+004300     88  WS-RECORD-VALID             VALUE "Y".
+004400     88  WS-RECORD-INVALID           VALUE "N".
+004500 01  WS-SAVE-CUSTOMER.
+004600     05  WS-SAVE-CUST-NAME           PIC X(20).
+004700     05  WS-SAVE-DATE-OF-BIRTH.
+004800         10  WS-SAVE-MOB             PIC 9(02).
+004900         10  WS-SAVE-DOB             PIC 9(02).
+005000         10  WS-SAVE-YOB             PIC 9(04).
+005050 01  WS-CURRENT-DATE-TIME.
+005060     05  WS-CDT-DATE                 PIC 9(08).
+005070     05  WS-CDT-TIME                 PIC 9(08).
+005080     05  WS-CDT-OFFSET               PIC X(05).
+005100 LINKAGE SECTION.
+005200 01  LK-IDENT                        PIC 9(03).
+005300 01  LK-CUST-NAME                    PIC X(20).
+005400 01  LK-MOB                          PIC 9(02).
+005500 01  LK-DOB                          PIC 9(02).
+005600 01  LK-YOB                          PIC 9(04).
+005700 01  LK-SSN-AREA                     PIC 9(03).
+005800 01  LK-SSN-GROUP                    PIC 9(02).
+005900 01  LK-SSN-SERIAL                   PIC 9(02).
+006000 01  LK-RETURN-CODE                  PIC 9(02).
+006100     88  LK-LOAD-OK                  VALUE 00.
+006200     88  LK-LOAD-REJECTED            VALUE 10.
+006300 PROCEDURE DIVISION USING LK-IDENT, LK-CUST-NAME, LK-MOB,
+006400         LK-DOB, LK-YOB, LK-SSN-AREA, LK-SSN-GROUP,
+006500         LK-SSN-SERIAL, LK-RETURN-CODE.
+006600*
+006700 0000-MAINLINE.
+006800     MOVE ZERO TO LK-RETURN-CODE.
+006900     CALL "CUSTVAL" USING LK-IDENT, LK-CUST-NAME, LK-MOB,
+007000         LK-DOB, LK-YOB, WS-VALID-SW.
+007100     IF WS-RECORD-INVALID
+007200         SET LK-LOAD-REJECTED TO TRUE
+007300         DISPLAY "CUSTLOAD: RECORD " LK-IDENT
+007400             " REJECTED BY CUSTVAL - SEE EXCPRPT"
+007500         GOBACK
+007600     END-IF.
+007700     PERFORM 1000-OPEN-CUSTMAST THRU 1000-EXIT.
+007800     MOVE LK-IDENT TO CM-IDENT.
+007900     READ CUSTMAST
+008000         INVALID KEY
+008100             PERFORM 2000-ADD-CUSTOMER THRU 2000-EXIT
+008200         NOT INVALID KEY
+008300             PERFORM 3000-CHANGE-CUSTOMER THRU 3000-EXIT
+008400     END-READ.
+008450     PERFORM 4000-UPDATE-XREF THRU 4000-EXIT.
+008500     CLOSE CUSTMAST.
+009000     GOBACK.
+009100*
+009200 1000-OPEN-CUSTMAST.
+009300     OPEN I-O CUSTMAST.
+009400     IF WS-CUSTMAST-STATUS = "35"
+009500         OPEN OUTPUT CUSTMAST
+009600         CLOSE CUSTMAST
+009700         OPEN I-O CUSTMAST
+009800     END-IF.
+009900 1000-EXIT.
+010000     EXIT.
+010100*
+010200 2000-ADD-CUSTOMER.
+010250     MOVE SPACES TO WS-SAVE-CUST-NAME.
+010260     MOVE ZERO TO WS-SAVE-DATE-OF-BIRTH.
+010300     MOVE LK-CUST-NAME  TO CM-CUST-NAME.
+010400     MOVE LK-MOB        TO CM-MOB.
+010500     MOVE LK-DOB        TO CM-DOB.
+010600     MOVE LK-YOB        TO CM-YOB.
+010700     MOVE LK-SSN-AREA   TO CM-SSN-AREA.
+010800     MOVE LK-SSN-GROUP  TO CM-SSN-GROUP.
+010900     MOVE LK-SSN-SERIAL TO CM-SSN-SERIAL.
+011000     PERFORM 5000-STAMP-UPDATED THRU 5000-EXIT.
+011100     WRITE CM-CUSTOMER-RECORD.
+011200     CALL "CUSTAUDT" USING LK-IDENT, WS-SAVE-CUST-NAME,
+011250         WS-SAVE-DATE-OF-BIRTH, CM-CUST-NAME, CM-DATE-OF-BIRTH,
+011280         "ADD   ".
+011400 2000-EXIT.
+011500     EXIT.
+011600*
+011700 3000-CHANGE-CUSTOMER.
+011800     MOVE CM-CUST-NAME       TO WS-SAVE-CUST-NAME.
+011900     MOVE CM-DATE-OF-BIRTH   TO WS-SAVE-DATE-OF-BIRTH.
+012000     MOVE LK-CUST-NAME  TO CM-CUST-NAME.
+012100     MOVE LK-MOB        TO CM-MOB.
+012200     MOVE LK-DOB        TO CM-DOB.
+012300     MOVE LK-YOB        TO CM-YOB.
+012400     MOVE LK-SSN-AREA   TO CM-SSN-AREA.
+012500     MOVE LK-SSN-GROUP  TO CM-SSN-GROUP.
+012600     MOVE LK-SSN-SERIAL TO CM-SSN-SERIAL.
+012700     PERFORM 5000-STAMP-UPDATED THRU 5000-EXIT.
+012800     REWRITE CM-CUSTOMER-RECORD.
+012900     CALL "CUSTAUDT" USING LK-IDENT, WS-SAVE-CUST-NAME,
+013000         WS-SAVE-DATE-OF-BIRTH, CM-CUST-NAME, CM-DATE-OF-BIRTH,
+013100         "CHANGE".
+013200 3000-EXIT.
+013300     EXIT.
+013310*
+013320 4000-UPDATE-XREF.
+013330     OPEN I-O CUSTXREF.
+013340     IF WS-CUSTXREF-STATUS = "35"
+013350         OPEN OUTPUT CUSTXREF
+013360         CLOSE CUSTXREF
+013370         OPEN I-O CUSTXREF
+013380     END-IF.
+013390     MOVE LK-SSN-AREA   TO XR-SSN-AREA.
+013400     MOVE LK-SSN-GROUP  TO XR-SSN-GROUP.
+013410     MOVE LK-SSN-SERIAL TO XR-SSN-SERIAL.
+013420     MOVE LK-IDENT      TO XR-IDENT.
+013430     WRITE XR-XREF-RECORD
+013440         INVALID KEY
+013450             REWRITE XR-XREF-RECORD
+013460     END-WRITE.
+013470     CLOSE CUSTXREF.
+013480 4000-EXIT.
+013490     EXIT.
+013495*
+013500 5000-STAMP-UPDATED.
+013600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+013700     MOVE WS-CDT-DATE TO CM-UPD-DATE.
+013800     MOVE WS-CDT-TIME TO CM-UPD-TIME.
+013900 5000-EXIT.
+014000     EXIT.

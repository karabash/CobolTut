@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTAUDT.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTAUDT APPENDS ONE LINE TO THE CUSTOMER AUDIT LOG         *
+001000*    (CUSTAUD) EVERY TIME CUSTLOAD ADDS OR CHANGES A             *
+001100*    CUSTOMER-MASTER RECORD.  THE OLD AND NEW NAME AND DATE OF   *
+001200*    BIRTH ARE BOTH RECORDED SO A LATER "WHY DID THIS RECORD     *
+001300*    CHANGE" QUESTION HAS AN ANSWER.                             *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    09AUG26    JEH   ORIGINAL PROGRAM - CUSTOMER AUDIT LOG      *
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CUSTAUD ASSIGN TO "CUSTAUD"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-FILE-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  CUSTAUD
+002800     RECORD CONTAINS 87 CHARACTERS.
+002900 01  CUSTAUD-LINE                    PIC X(87).
+003000 WORKING-STORAGE SECTION.
+003100 COPY "auditrec.cpy".
+003200 77  WS-FILE-STATUS                  PIC X(02).
+003210 01  WS-CURRENT-DATE-TIME.
+003220     05  WS-CDT-DATE                 PIC 9(08).
+003230     05  WS-CDT-TIME                 PIC 9(08).
+003240     05  WS-CDT-OFFSET               PIC X(05).
+003300 LINKAGE SECTION.
+003400 01  LK-IDENT                        PIC 9(03).
+003500 01  LK-OLD-CUST-NAME                PIC X(20).
+003600 01  LK-OLD-DATE-OF-BIRTH.
+003700     05  LK-OLD-MOB                  PIC 9(02).
+003800     05  LK-OLD-DOB                  PIC 9(02).
+003900     05  LK-OLD-YOB                  PIC 9(04).
+004000 01  LK-NEW-CUST-NAME                PIC X(20).
+004100 01  LK-NEW-DATE-OF-BIRTH.
+004200     05  LK-NEW-MOB                  PIC 9(02).
+004300     05  LK-NEW-DOB                  PIC 9(02).
+004400     05  LK-NEW-YOB                  PIC 9(04).
+004500 01  LK-ACTION                       PIC X(06).
+004600 PROCEDURE DIVISION USING LK-IDENT, LK-OLD-CUST-NAME,
+004700         LK-OLD-DATE-OF-BIRTH, LK-NEW-CUST-NAME,
+004800         LK-NEW-DATE-OF-BIRTH, LK-ACTION.
+004900*
+005000 0000-MAINLINE.
+005100     OPEN EXTEND CUSTAUD.
+005200     IF WS-FILE-STATUS = "35"
+005300         OPEN OUTPUT CUSTAUD
+005400     END-IF.
+005500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+005600     MOVE WS-CDT-DATE       TO AU-AUD-DATE.
+005700     MOVE WS-CDT-TIME       TO AU-AUD-TIME.
+005800     MOVE LK-IDENT          TO AU-IDENT.
+005900     MOVE LK-ACTION         TO AU-ACTION.
+006000     MOVE LK-OLD-CUST-NAME  TO AU-OLD-CUST-NAME.
+006100     MOVE LK-OLD-MOB        TO AU-OLD-MOB.
+006200     MOVE LK-OLD-DOB        TO AU-OLD-DOB.
+006300     MOVE LK-OLD-YOB        TO AU-OLD-YOB.
+006400     MOVE LK-NEW-CUST-NAME  TO AU-NEW-CUST-NAME.
+006500     MOVE LK-NEW-MOB        TO AU-NEW-MOB.
+006600     MOVE LK-NEW-DOB        TO AU-NEW-DOB.
+006700     MOVE LK-NEW-YOB        TO AU-NEW-YOB.
+006800     WRITE CUSTAUD-LINE FROM AU-AUDIT-LINE.
+006900     CLOSE CUSTAUD.
+007000     GOBACK.

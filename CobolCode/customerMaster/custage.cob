@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTAGE.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTAGE PRINTS AN AGE/ELIGIBILITY REPORT OVER CUSTOMER-     *
+001000*    MASTER.  AGE IS DERIVED FROM CM-YOB AND THE CURRENT SYSTEM  *
+001100*    YEAR (NOT A PRECISE TO-THE-DAY AGE - GOOD ENOUGH FOR        *
+001200*    BUCKETING INTO ELIGIBILITY CATEGORIES).  EVERY CUSTOMER IS  *
+001300*    CLASSED MINOR (UNDER 18), ADULT (18 THROUGH 64), OR SENIOR  *
+001400*    (65 AND OVER), PRINTED IN CM-IDENT ORDER WITH A TRAILING    *
+001500*    COUNT OF EACH CATEGORY.  A CM-YOB AFTER THE CURRENT SYSTEM  *
+001550*    YEAR CANNOT BE A REAL AGE - THOSE ARE CLASSED UNKNOWN       *
+001560*    RATHER THAN GUESSED AT.                                     *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                        *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    09AUG26    JEH   ORIGINAL PROGRAM - AGE/ELIGIBILITY REPORT  *
+001910*    09AUG26    JEH   A CM-YOB AFTER THE CURRENT SYSTEM YEAR NO  *
+001920*                     LONGER COMPUTES A NEGATIVE AGE THAT CAME   *
+001930*                     OUT POSITIVE - IT IS NOW CLASSED UNKNOWN   *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS CM-IDENT
+002800         FILE STATUS IS WS-CUSTMAST-STATUS.
+002900     SELECT AGE-RPT ASSIGN TO "AGERPT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-AGE-RPT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CUSTMAST.
+003500 COPY "custrec.cpy".
+003600 FD  AGE-RPT
+003700     RECORD CONTAINS 80 CHARACTERS.
+003800 01  AGE-RPT-LINE                    PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-CUSTMAST-STATUS              PIC X(02).
+004100 77  WS-AGE-RPT-STATUS               PIC X(02).
+004200 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+004300     88  WS-END-OF-FILE              VALUE "Y".
+004400 77  WS-SYSTEM-DATE                  PIC 9(08) VALUE ZERO.
+004500 77  WS-CURRENT-YEAR                 PIC 9(04) VALUE ZERO.
+004600 77  WS-AGE                          PIC 9(03) VALUE ZERO.
+004700 77  WS-LINE-COUNT                   PIC 9(02) COMP VALUE ZERO.
+004800 77  WS-LINES-PER-PAGE               PIC 9(02) COMP VALUE 60.
+004900 77  WS-PAGE-COUNT                   PIC 9(03) COMP VALUE ZERO.
+005000 77  WS-MINOR-COUNT                  PIC 9(05) COMP VALUE ZERO.
+005100 77  WS-ADULT-COUNT                  PIC 9(05) COMP VALUE ZERO.
+005200 77  WS-SENIOR-COUNT                 PIC 9(05) COMP VALUE ZERO.
+005250 77  WS-UNKNOWN-COUNT                PIC 9(05) COMP VALUE ZERO.
+005300 01  WS-ELIGIBILITY-CODE             PIC X(06) VALUE SPACES.
+005400 01  WS-HEADING-1.
+005500     05  FILLER                      PIC X(01) VALUE X"0C".
+005600     05  FILLER                      PIC X(30) VALUE
+005700         "CUSTOMER AGE/ELIGIBILITY".
+005800     05  FILLER                      PIC X(05) VALUE "PAGE ".
+005900     05  WS-HDG1-PAGE                PIC ZZ9.
+006000 01  WS-HEADING-2.
+006100     05  FILLER                      PIC X(05) VALUE "IDENT".
+006200     05  FILLER                      PIC X(03) VALUE SPACES.
+006300     05  FILLER                      PIC X(13) VALUE
+006400         "CUSTOMER NAME".
+006500     05  FILLER                      PIC X(07) VALUE SPACES.
+006600     05  FILLER                      PIC X(03) VALUE "YOB".
+006700     05  FILLER                      PIC X(03) VALUE SPACES.
+006800     05  FILLER                      PIC X(03) VALUE "AGE".
+006900     05  FILLER                      PIC X(03) VALUE SPACES.
+007000     05  FILLER                      PIC X(11) VALUE
+007100         "ELIGIBILITY".
+007200 01  WS-DETAIL-LINE.
+007300     05  WS-DTL-IDENT                PIC ZZ9.
+007400     05  FILLER                      PIC X(03) VALUE SPACES.
+007500     05  WS-DTL-CUST-NAME            PIC X(20).
+007600     05  FILLER                      PIC X(03) VALUE SPACES.
+007700     05  WS-DTL-YOB                  PIC 9(04).
+007800     05  FILLER                      PIC X(03) VALUE SPACES.
+007900     05  WS-DTL-AGE                  PIC ZZ9.
+008000     05  FILLER                      PIC X(03) VALUE SPACES.
+008100     05  WS-DTL-ELIGIBILITY          PIC X(06).
+008200 01  WS-TOTAL-LINE-1.
+008300     05  FILLER                      PIC X(18) VALUE
+008400         "TOTAL MINORS     ".
+008500     05  WS-TOTAL-MINORS             PIC ZZZZ9.
+008600 01  WS-TOTAL-LINE-2.
+008700     05  FILLER                      PIC X(18) VALUE
+008800         "TOTAL ADULTS     ".
+008900     05  WS-TOTAL-ADULTS             PIC ZZZZ9.
+009000 01  WS-TOTAL-LINE-3.
+009100     05  FILLER                      PIC X(18) VALUE
+009200         "TOTAL SENIORS    ".
+009300     05  WS-TOTAL-SENIORS            PIC ZZZZ9.
+009350 01  WS-TOTAL-LINE-4.
+009360     05  FILLER                      PIC X(18) VALUE
+009370         "TOTAL UNKNOWN YOB ".
+009380     05  WS-TOTAL-UNKNOWN            PIC ZZZZ9.
+009400 PROCEDURE DIVISION.
+009500*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009800     PERFORM 2200-PRINT-ONE THRU 2200-EXIT
+009900         UNTIL WS-END-OF-FILE.
+010000     PERFORM 3000-FINISH THRU 3000-EXIT.
+010100     STOP RUN.
+010200*
+010300 1000-INITIALIZE.
+010400     OPEN INPUT CUSTMAST.
+010500     OPEN OUTPUT AGE-RPT.
+010600     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+010700     MOVE WS-SYSTEM-DATE (1:4) TO WS-CURRENT-YEAR.
+010800     READ CUSTMAST
+010900         AT END
+011000             SET WS-END-OF-FILE TO TRUE
+011100     END-READ.
+011200 1000-EXIT.
+011300     EXIT.
+011400*
+011500 2100-WRITE-HEADINGS.
+011600     ADD 1 TO WS-PAGE-COUNT.
+011700     MOVE WS-PAGE-COUNT TO WS-HDG1-PAGE.
+011800     WRITE AGE-RPT-LINE FROM WS-HEADING-1.
+011900     WRITE AGE-RPT-LINE FROM WS-HEADING-2.
+012000     MOVE ZERO TO WS-LINE-COUNT.
+012100 2100-EXIT.
+012200     EXIT.
+012300*
+012400 2200-PRINT-ONE.
+012500     IF WS-LINE-COUNT = ZERO
+012600         PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+012700     END-IF.
+012800     IF CM-YOB > WS-CURRENT-YEAR
+012810         MOVE ZERO TO WS-AGE
+012820         MOVE "UNK   " TO WS-ELIGIBILITY-CODE
+012830         ADD 1 TO WS-UNKNOWN-COUNT
+012840     ELSE
+012850         COMPUTE WS-AGE = WS-CURRENT-YEAR - CM-YOB
+012860         PERFORM 2300-CLASSIFY-AGE THRU 2300-EXIT
+012870     END-IF.
+013000     MOVE CM-IDENT                   TO WS-DTL-IDENT.
+013100     MOVE CM-CUST-NAME               TO WS-DTL-CUST-NAME.
+013200     MOVE CM-YOB                     TO WS-DTL-YOB.
+013300     MOVE WS-AGE                     TO WS-DTL-AGE.
+013400     MOVE WS-ELIGIBILITY-CODE        TO WS-DTL-ELIGIBILITY.
+013500     WRITE AGE-RPT-LINE FROM WS-DETAIL-LINE.
+013600     ADD 1 TO WS-LINE-COUNT.
+013700     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+013800         MOVE ZERO TO WS-LINE-COUNT
+013900     END-IF.
+014000     READ CUSTMAST
+014100         AT END
+014200             SET WS-END-OF-FILE TO TRUE
+014300     END-READ.
+014400 2200-EXIT.
+014500     EXIT.
+014600*
+014700 2300-CLASSIFY-AGE.
+014800     IF WS-AGE < 18
+014900         MOVE "MINOR " TO WS-ELIGIBILITY-CODE
+015000         ADD 1 TO WS-MINOR-COUNT
+015100     ELSE
+015200         IF WS-AGE < 65
+015300             MOVE "ADULT " TO WS-ELIGIBILITY-CODE
+015400             ADD 1 TO WS-ADULT-COUNT
+015500         ELSE
+015600             MOVE "SENIOR" TO WS-ELIGIBILITY-CODE
+015700             ADD 1 TO WS-SENIOR-COUNT
+015800         END-IF
+015900     END-IF.
+016000 2300-EXIT.
+016100     EXIT.
+016200*
+016300 3000-FINISH.
+016400     MOVE WS-MINOR-COUNT     TO WS-TOTAL-MINORS.
+016500     MOVE WS-ADULT-COUNT     TO WS-TOTAL-ADULTS.
+016600     MOVE WS-SENIOR-COUNT    TO WS-TOTAL-SENIORS.
+016650     MOVE WS-UNKNOWN-COUNT   TO WS-TOTAL-UNKNOWN.
+016700     WRITE AGE-RPT-LINE FROM WS-TOTAL-LINE-1.
+016800     WRITE AGE-RPT-LINE FROM WS-TOTAL-LINE-2.
+016900     WRITE AGE-RPT-LINE FROM WS-TOTAL-LINE-3.
+016950     WRITE AGE-RPT-LINE FROM WS-TOTAL-LINE-4.
+017000     CLOSE CUSTMAST.
+017100     CLOSE AGE-RPT.
+017200 3000-EXIT.
+017300     EXIT.

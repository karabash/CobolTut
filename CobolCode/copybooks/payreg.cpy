@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PAYREG.CPY                                                  *
+000400*                                                                *
+000500*    PAYROLL REGISTER PRINT LINE.  ONE DETAIL LINE PER EMPLOYEE  *
+000600*    IS WRITTEN BY THE PAYROLL GROSS-PAY ROUTINE (PROGRAM        *
+000700*    UsingCompute), FOLLOWED BY A TRAILING TOTAL LINE.           *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    09AUG26    JEH   ORIGINAL COPYBOOK - PAYROLL REGISTER       *
+001200*                                                                *
+001300******************************************************************
+001400 01  PR-DETAIL-LINE.
+001500     05  PR-EMP-ID                   PIC 9(03).
+001600     05  FILLER                      PIC X(02) VALUE SPACES.
+001700     05  PR-EMP-NAME                 PIC X(20).
+001800     05  FILLER                      PIC X(02) VALUE SPACES.
+001900     05  PR-HOURS                    PIC ZZ9.99.
+002000     05  FILLER                      PIC X(02) VALUE SPACES.
+002100     05  PR-RATE                     PIC ZZ9.99.
+002200     05  FILLER                      PIC X(02) VALUE SPACES.
+002300     05  PR-GROSS-PAY                PIC ZZ,ZZ9.99.
+002400     05  FILLER                      PIC X(02) VALUE SPACES.
+002500     05  PR-WITHHOLDING              PIC ZZ,ZZ9.99.
+002600     05  FILLER                      PIC X(02) VALUE SPACES.
+002700     05  PR-NET-PAY                  PIC ZZ,ZZ9.99.
+002800 01  PR-TOTAL-LINE.
+002900     05  FILLER                      PIC X(26) VALUE
+003000         "TOTAL EMPLOYEES PROCESSED ".
+003100     05  PR-TOTAL-EMPLOYEES          PIC ZZZ9.
+003200     05  FILLER                      PIC X(16) VALUE
+003300         SPACES.
+003400     05  FILLER                      PIC X(14) VALUE
+003500         "TOTAL NET PAY ".
+003600     05  PR-TOTAL-NET-PAY            PIC ZZZ,ZZ9.99.

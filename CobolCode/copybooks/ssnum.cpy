@@ -0,0 +1,22 @@
+      *> SSNUM.CPY
+      *>
+      *> SOCIAL SECURITY NUMBER GROUP.  SHARED BY ANY PROGRAM THAT
+      *> CAPTURES OR CARRIES AN SSN (INTERACTIVE DATA ENTRY,
+      *> CUSTOMER-MASTER, PAYROLL) SO THEY ALL AGREE ON THE SAME SHAPE
+      *> FOR AREA/GROUP/SERIAL.
+      *>
+      *> WRITTEN WITHOUT FIXED-FORMAT SEQUENCE NUMBERS AND USING "*>"
+      *> COMMENTS SO THIS COPYBOOK COMPILES CLEAN WHETHER THE PROGRAM
+      *> THAT COPIES IT IN IS FIXED OR FREE SOURCE FORMAT - IT IS
+      *> SHARED BY BOTH (SEE CUSTREC.CPY AND COBOLTUT.COB).
+      *>
+      *> MODIFICATION HISTORY
+      *> DATE       INIT  DESCRIPTION
+      *> 09AUG26    JEH   ORIGINAL COPYBOOK - SHARED SSN LAYOUT
+      *> 09AUG26    JEH   REWRITTEN WITHOUT SEQUENCE NUMBERS SO
+      *>                  COBOLTUT.COB CAN SHARE IT TOO
+      *>
+       01  SSNUM.
+           05  SS-AREA                     PIC 9(03).
+           05  SS-GROUP                    PIC 9(02).
+           05  SS-SERIAL                   PIC 9(02).

@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTVAL.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTVAL VALIDATES A CUSTOMER RECORD'S DATE OF BIRTH BEFORE  *
+001000*    IT IS ALLOWED TO REACH CM-MOB/CM-DOB/CM-YOB IN THE          *
+001100*    CUSTOMER-MASTER.  A PACKED, UNPADDED MOVE INTO THE          *
+001200*    CUSTOMER GROUP (SEE DATATYPES.COB) SHIFTS THE DATE DIGITS   *
+001300*    SILENTLY - THIS ROUTINE CATCHES THAT BEFORE IT IS WRITTEN.  *
+001400*                                                                *
+001500*    REJECTED RECORDS ARE APPENDED TO THE EXCEPTION REPORT       *
+001600*    (EXCPRPT) RATHER THAN JUST FAILING QUIETLY.  CALLERS PASS   *
+001700*    THE CANDIDATE RECORD IN AND GET BACK LK-VALID-SW.           *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                        *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    09AUG26    JEH   ORIGINAL PROGRAM - CUSTOMER DATE EDITS     *
+002110*    09AUG26    JEH   YOB UPPER BOUND IS NOW THE CURRENT SYSTEM  *
+002120*                     YEAR, NOT A FIXED 2099 - A YOB AFTER TODAY *
+002130*                     WAS PASSING THE OLD EDIT AND LATER CAME    *
+002140*                     OUT NEGATIVE-AGE-AS-POSITIVE ON CUSTAGE    *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT EXCPRPT ASSIGN TO "EXCPRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002750         FILE STATUS IS WS-FILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  EXCPRPT
+003100     RECORD CONTAINS 66 CHARACTERS.
+003200 01  EXCPRPT-LINE                    PIC X(66).
+003300 WORKING-STORAGE SECTION.
+003400 COPY "excprec.cpy".
+003500 77  WS-FILE-STATUS                  PIC X(02).
+003600 77  WS-FILE-OPEN-SW                 PIC X(01) VALUE "N".
+003700     88  WS-FILE-IS-OPEN             VALUE "Y".
+003710 77  WS-SYSTEM-DATE                  PIC 9(08) VALUE ZERO.
+003720 77  WS-CURRENT-YEAR                 PIC 9(04) VALUE ZERO.
+003800 LINKAGE SECTION.
+003900 01  LK-IDENT                        PIC 9(03).
+004000 01  LK-CUST-NAME                    PIC X(20).
+004100 01  LK-MOB                          PIC 9(02).
+004200 01  LK-DOB                          PIC 9(02).
+004300 01  LK-YOB                          PIC 9(04).
+004400 01  LK-VALID-SW                     PIC X(01).
+004500     88  LK-RECORD-VALID             VALUE "Y".
+004600     88  LK-RECORD-INVALID           VALUE "N".
+004700 PROCEDURE DIVISION USING LK-IDENT, LK-CUST-NAME, LK-MOB,
+004800         LK-DOB, LK-YOB, LK-VALID-SW.
+004900*
+005000 0000-MAINLINE.
+005010     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+005020     MOVE WS-SYSTEM-DATE (1:4) TO WS-CURRENT-YEAR.
+005100     SET LK-RECORD-VALID TO TRUE.
+005200     MOVE SPACES TO EX-REASON.
+005300     IF LK-MOB < 1 OR LK-MOB > 12
+005400         SET LK-RECORD-INVALID TO TRUE
+005500         MOVE "MOB NOT IN RANGE 01-12" TO EX-REASON
+005600     END-IF.
+005700     IF LK-DOB < 1 OR LK-DOB > 31
+005800         SET LK-RECORD-INVALID TO TRUE
+005900         IF EX-REASON = SPACES
+006000             MOVE "DOB NOT IN RANGE 01-31" TO EX-REASON
+006100         ELSE
+006200             MOVE "MOB/DOB OUT OF RANGE" TO EX-REASON
+006300         END-IF
+006400     END-IF.
+006500     IF LK-YOB < 1900 OR LK-YOB > WS-CURRENT-YEAR
+006600         SET LK-RECORD-INVALID TO TRUE
+006700         MOVE "YOB NOT A SANE 4-DIGIT YEAR" TO EX-REASON
+006800     END-IF.
+006900     IF LK-RECORD-INVALID
+007000         PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT
+007100     END-IF.
+007200     GOBACK.
+007300*
+007400 8000-WRITE-EXCEPTION.
+007500     IF NOT WS-FILE-IS-OPEN
+007600         OPEN EXTEND EXCPRPT
+007700         IF WS-FILE-STATUS = "35"
+007800             OPEN OUTPUT EXCPRPT
+007900         END-IF
+008000         SET WS-FILE-IS-OPEN TO TRUE
+008100     END-IF.
+008200     MOVE LK-IDENT     TO EX-IDENT.
+008300     MOVE LK-CUST-NAME TO EX-CUST-NAME.
+008400     MOVE LK-MOB       TO EX-MOB.
+008500     MOVE LK-DOB       TO EX-DOB.
+008600     MOVE LK-YOB       TO EX-YOB.
+008700     WRITE EXCPRPT-LINE FROM EX-EXCEPTION-LINE.
+008800     CLOSE EXCPRPT.
+008900     MOVE "N" TO WS-FILE-OPEN-SW.
+009100 8000-EXIT.
+009200     EXIT.

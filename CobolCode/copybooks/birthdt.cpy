@@ -0,0 +1,24 @@
+      *> BIRTHDT.CPY
+      *>
+      *> SHARED DATE-OF-BIRTH LAYOUT.  EVERY PROGRAM THAT CAPTURES A
+      *> BIRTHDATE USES THIS SAME MOB/DOB/YOB SHAPE WITH A FULL
+      *> 4-DIGIT YOB, SO "05" VS "2005" IS NEVER AMBIGUOUS BETWEEN
+      *> PROGRAMS.  A CALLER THAT ONLY HAS A 2-DIGIT YEAR (E.G. AN
+      *> OPERATOR KEYING IT IN) MUST RESOLVE IT TO 4 DIGITS WITH THE
+      *> SHOP'S CENTURY-WINDOW RULE (PIVOT YEAR 30 - "00" THROUGH
+      *> "30" ARE 20XX, "31" THROUGH "99" ARE 19XX) BEFORE MOVING IT
+      *> INTO BD-YOB.
+      *>
+      *> WRITTEN WITHOUT FIXED-FORMAT SEQUENCE NUMBERS AND USING
+      *> "*>" COMMENTS SO THIS COPYBOOK COMPILES CLEAN WHETHER THE
+      *> PROGRAM THAT COPIES IT IN IS FIXED OR FREE SOURCE FORMAT -
+      *> IT IS SHARED BY BOTH (SEE CUSTREC.CPY AND COBOLTUT.COB).
+      *>
+      *> MODIFICATION HISTORY
+      *> DATE       INIT  DESCRIPTION
+      *> 09AUG26    JEH   ORIGINAL COPYBOOK - SHARED BIRTHDATE
+      *>
+       01  BD-DATE-OF-BIRTH.
+           05  BD-MOB                  PIC 9(02).
+           05  BD-DOB                  PIC 9(02).
+           05  BD-YOB                  PIC 9(04).

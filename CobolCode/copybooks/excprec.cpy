@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*    EXCPREC.CPY                                                 *
+000400*                                                                *
+000500*    EXCEPTION-REPORT LINE LAYOUT.  ONE LINE IS WRITTEN BY       *
+000600*    CUSTVAL FOR EVERY CUSTOMER RECORD THAT FAILS THE            *
+000700*    MOB/DOB/YOB EDIT SO A PACKED-FIELD MOVE THAT SHIFTS THE     *
+000800*    DATE DIGITS GETS CAUGHT INSTEAD OF FLOWING THROUGH QUIET.   *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09AUG26    JEH   ORIGINAL COPYBOOK - CUSTOMER EDIT REJECTS  *
+001300*                                                                *
+001400******************************************************************
+001500 01  EX-EXCEPTION-LINE.
+001600     05  EX-IDENT                    PIC 9(03).
+001700     05  FILLER                      PIC X(01) VALUE SPACE.
+001800     05  EX-CUST-NAME                PIC X(20).
+001900     05  FILLER                      PIC X(01) VALUE SPACE.
+002000     05  EX-MOB                      PIC 9(02).
+002100     05  FILLER                      PIC X(01) VALUE "/".
+002200     05  EX-DOB                      PIC 9(02).
+002300     05  FILLER                      PIC X(01) VALUE "/".
+002400     05  EX-YOB                      PIC 9(04).
+002500     05  FILLER                      PIC X(01) VALUE SPACE.
+002600     05  EX-REASON                   PIC X(30).

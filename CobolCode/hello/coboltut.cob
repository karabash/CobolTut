@@ -1,64 +1,240 @@
-       >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. coboltut.
-       AUTHOR. EMRE K.
-       DATE-WRITTEN. Maj 19TH 2022
-       ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-SPECIAL-NAMES.
-DECIMAL-POINT COMMA.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 CardinalNumber PIC 99 VALUES ZEROS.
-01 IntegerNumber PIC S99 VALUE -14.
-01 DecimalNumber PIC 99V99 VALUE 54,21.
-
-01 UserName PIC X(30) VALUES "You".
-01 Num1 PIC 9 VALUE ZEROS.
-01 Num2 PIC 9 VALUE ZEROS.
-01 Total PIC 99 VALUE 0.
-
-01 BirthDate.
-   02 YearOfBirth.
-      03 CenturyOB PIC 99.
-      03 YearOB PIC 99.
-   02 MonthOfBird PIC 99.
-   02 DayOfBirth PIC 99.
-
-01 SsNum.
-   02 SsArea PIC 999.
-   02 SsGroup PIC 99.
-   02 SssSerial PIC 99.
-01 PIValue CONSTANT AS 3,14. 
-
-PROCEDURE DIVISION.
-DISPLAY CardinalNumber.
-DISPLAY IntegerNumber.
-DISPLAY DecimalNumber.
-
-DISPLAY "WHAT IS YOUR NAME ?".
-ACCEPT UserName.
-DISPLAY "Hello " UserName.
-
-MOVE ZEROS TO UserName.
-DISPLAY "UserName values has changed " UserName
-
-DISPLAY "Enter 2 values to sum".
-ACCEPT Num1.
-ACCEPT NUM2.
-COMPUTE Total = Num1 + Num2.
-DISPLAY Num1 " + " Num2 " = " Total.
-
-DISPLAY "Enter your birthdate " WITH NO ADVANCING.
-ACCEPT CenturyOB.
-ACCEPT YearOB.
-ACCEPT MonthOfBird.
-ACCEPT DayOfBirth.
-DISPLAY CenturyOB YearOB "/"MonthOfBird"/"DayOfBirth.
-
-DISPLAY "Enter your social security number".
-ACCEPT SsNum.
-DISPLAY "AREA " SsArea.
-DISPLAY "SssSerial" SssSerial.
-STOP RUN.
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. coboltut.
+       AUTHOR. EMRE K.
+       DATE-WRITTEN. Maj 19TH 2022
+      *> 09AUG26  JEH  Capture CustIdent and call CUSTLOAD so the
+      *> interactive session persists into CUSTOMER-MASTER instead of
+      *> vanishing at STOP RUN.
+      *> 09AUG26  JEH  Dropped SPECIAL-NAMES/DECIMAL-POINT COMMA -
+      *> coboltut.cob was the only program in the shop using a comma
+      *> decimal point, and numeric literals written the shop's normal
+      *> period way (3.14, 54.21) were being misread here; standardize
+      *> on period, same as dataTypes.cob, usingCompute.cob, and the
+      *> CUSTOMER-MASTER suite.
+      *> 09AUG26  JEH  6000-SAVE-CUSTOMER now ACCEPTs its own CustName
+      *> instead of passing UserName to CUSTLOAD - UserName is the
+      *> greet-operator demo field, and 3000-GREET-OPERATOR zeros it
+      *> out right after displaying it, so saving right after greeting
+      *> was writing 20 "0" characters to CM-CUST-NAME.  CUSTLKUP's
+      *> lookup result likewise gets its own WS-LOOKUP-NAME buffer
+      *> instead of UserName.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+DATA DIVISION.
+FILE SECTION.
+WORKING-STORAGE SECTION.
+01 CardinalNumber PIC 99 VALUES ZEROS.
+01 IntegerNumber PIC S99 VALUE -14.
+01 DecimalNumber PIC 99V99 VALUE 54.21.
+
+01 UserName PIC X(30) VALUES "You".
+01 Num1 PIC 9 VALUE ZEROS.
+01 Num2 PIC 9 VALUE ZEROS.
+*> 09AUG26 JEH - widened and signed so a COMPUTE that would have
+*> overflowed an unsigned PIC 99 is caught instead of truncated.
+01 Total PIC S999 VALUE 0.
+
+*> 09AUG26 JEH - BirthDate now comes from the shop's shared birthdate
+*> copybook (see dataTypes.cob's Customer) so every program agrees on
+*> a full 4-digit YearOfBirth instead of coboltut's own split century/
+*> year fields.
+COPY "birthdt.cpy" REPLACING ==01  BD-DATE-OF-BIRTH.==
+    BY ==01  BirthDate.==
+    ==05  BD-MOB== BY ==02  MonthOfBird==
+    ==05  BD-DOB== BY ==02  DayOfBirth==
+    ==05  BD-YOB== BY ==02  YearOfBirth==.
+01 YearOfBirthEntered PIC 99 VALUE ZEROS.
+01 CenturyPivotYear PIC 99 VALUE 30.
+
+*> 09AUG26 JEH - SsNum now comes from the shop's shared SSN copybook
+*> (see custrec.cpy's CM-SSN) instead of its own inline group, so the
+*> SSN shape agrees everywhere it is captured or carried.
+COPY "ssnum.cpy" REPLACING ==01  SSNUM.== BY ==01  SsNum.==
+    ==05  SS-AREA== BY ==02  SsArea==
+    ==05  SS-GROUP== BY ==02  SsGroup==
+    ==05  SS-SERIAL== BY ==02  SssSerial==.
+01 PIValue CONSTANT AS 3.14.
+
+01 CustIdent PIC 999 VALUE ZEROS.
+*> 09AUG26 JEH - CUSTLOAD's name buffer, captured by its own ACCEPT in
+*> 6000-SAVE-CUSTOMER.  Not UserName - UserName is the greet-operator
+*> demo's scratch field and 3000-GREET-OPERATOR clears it back to
+*> ZEROS right after displaying it, which was corrupting the saved
+*> CM-CUST-NAME whenever option 1 ran before option 5.
+01 CustName PIC X(20) VALUE SPACES.
+01 CustYob PIC 9(4) VALUE ZEROS.
+01 LoadReturnCode PIC 99 VALUE ZEROS.
+
+01 WS-SSN-VALID-SW PIC X(01) VALUE "N".
+   88 WS-SSN-VALID VALUE "Y".
+   88 WS-SSN-INVALID VALUE "N".
+
+*> 09AUG26 JEH - CUSTLKUP's result fields for the "look up by SSN"
+*> menu option.  WS-LOOKUP-NAME is its own buffer, not CustName or
+*> UserName - a lookup run before a save must never overwrite the
+*> name waiting to be saved for a different Ident.
+01 WS-LOOKUP-FOUND-SW PIC X(01) VALUE "N".
+   88 WS-LOOKUP-FOUND VALUE "Y".
+   88 WS-LOOKUP-NOT-FOUND VALUE "N".
+01 WS-LOOKUP-NAME PIC X(20) VALUE SPACES.
+
+*> 09AUG26 JEH - operator menu choice, replacing the old top-to-bottom
+*> ACCEPT script so the operator can run any step, in any order, as
+*> many times as needed, instead of the program marching through every
+*> demo once and stopping.
+01 WS-MENU-CHOICE PIC 9 VALUE ZEROS.
+   88 WS-EXIT-REQUESTED VALUE 7.
+
+PROCEDURE DIVISION.
+PERFORM 0000-MAIN-MENU THRU 0000-EXIT
+    UNTIL WS-EXIT-REQUESTED.
+STOP RUN.
+
+*> 09AUG26 JEH - display the menu, accept a choice, and branch to the
+*> paragraph for that choice.  Loops back here after every choice
+*> except Exit.
+0000-MAIN-MENU.
+    DISPLAY " ".
+    DISPLAY "1. Greet the operator".
+    DISPLAY "2. Sum two numbers".
+    DISPLAY "3. Enter birthdate".
+    DISPLAY "4. Enter social security number".
+    DISPLAY "5. Save customer to CUSTOMER-MASTER".
+    DISPLAY "6. Look up customer by social security number".
+    DISPLAY "7. Exit".
+    DISPLAY "Enter choice (1-7)" WITH NO ADVANCING.
+    ACCEPT WS-MENU-CHOICE.
+    EVALUATE WS-MENU-CHOICE
+        WHEN 1
+            PERFORM 3000-GREET-OPERATOR THRU 3000-EXIT
+        WHEN 2
+            PERFORM 4000-SUM-TWO-NUMBERS THRU 4000-EXIT
+        WHEN 3
+            PERFORM 5000-ENTER-BIRTHDATE THRU 5000-EXIT
+        WHEN 4
+            PERFORM 2000-ENTER-SSN THRU 2000-EXIT
+        WHEN 5
+            PERFORM 6000-SAVE-CUSTOMER THRU 6000-EXIT
+        WHEN 6
+            PERFORM 7000-LOOKUP-BY-SSN THRU 7000-EXIT
+        WHEN 7
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "INVALID CHOICE - ENTER 1 THROUGH 7"
+    END-EVALUATE.
+0000-EXIT.
+    EXIT.
+
+3000-GREET-OPERATOR.
+    DISPLAY CardinalNumber.
+    DISPLAY IntegerNumber.
+    DISPLAY DecimalNumber.
+
+    DISPLAY "WHAT IS YOUR NAME ?".
+    ACCEPT UserName.
+    DISPLAY "Hello " UserName.
+
+    MOVE ZEROS TO UserName.
+    DISPLAY "UserName values has changed " UserName.
+3000-EXIT.
+    EXIT.
+
+4000-SUM-TWO-NUMBERS.
+    DISPLAY "Enter 2 values to sum".
+    ACCEPT Num1.
+    ACCEPT NUM2.
+    COMPUTE Total = Num1 + Num2
+        ON SIZE ERROR
+            DISPLAY "TOTAL WOULD OVERFLOW - NOT COMPUTED"
+    END-COMPUTE.
+    DISPLAY Num1 " + " Num2 " = " Total.
+4000-EXIT.
+    EXIT.
+
+5000-ENTER-BIRTHDATE.
+    DISPLAY "Enter your birthdate ".
+    DISPLAY "Year of birth, 2 digits (e.g. 05 or 65)" WITH NO ADVANCING.
+    ACCEPT YearOfBirthEntered.
+    PERFORM 1000-RESOLVE-CENTURY THRU 1000-EXIT.
+    ACCEPT MonthOfBird.
+    ACCEPT DayOfBirth.
+    DISPLAY YearOfBirth "/"MonthOfBird"/"DayOfBirth.
+5000-EXIT.
+    EXIT.
+
+*> 09AUG26 JEH - persist the customer just keyed in to CUSTOMER-MASTER
+*> so it is still there tomorrow instead of only having been displayed.
+*> Prompts for its own customer name; uses whatever birthdate/SSN was
+*> entered through the earlier menu choices, so run those first.
+6000-SAVE-CUSTOMER.
+    DISPLAY "Enter customer ID (3 digits)".
+    ACCEPT CustIdent.
+    DISPLAY "Enter customer name".
+    ACCEPT CustName.
+    MOVE YearOfBirth TO CustYob.
+    CALL "CUSTLOAD" USING CustIdent, CustName, MonthOfBird, DayOfBirth,
+        CustYob, SsArea, SsGroup, SssSerial, LoadReturnCode.
+    IF LoadReturnCode = 10
+        DISPLAY "CUSTOMER RECORD REJECTED - SEE EXCEPTION REPORT"
+    ELSE
+        DISPLAY "CUSTOMER RECORD SAVED TO CUSTOMER-MASTER, ID " CustIdent
+    END-IF.
+6000-EXIT.
+    EXIT.
+
+*> 09AUG26 JEH - resolve a 2-digit entered year to a full 4-digit
+*> YearOfBirth using the shop's century-window rule (pivot year 30) -
+*> "00" through "30" are 20XX, "31" through "99" are 19XX.
+1000-RESOLVE-CENTURY.
+    IF YearOfBirthEntered <= CenturyPivotYear
+        COMPUTE YearOfBirth = 2000 + YearOfBirthEntered
+    ELSE
+        COMPUTE YearOfBirth = 1900 + YearOfBirthEntered
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+*> 09AUG26 JEH - format-edit SsNum so obviously bogus SSNs (all
+*> zeros, area 666/900-999, group or serial all zeros) get rejected
+*> and re-prompted instead of being keyed straight into CUSTLOAD.
+2000-ENTER-SSN.
+    MOVE "N" TO WS-SSN-VALID-SW.
+    PERFORM 2100-ACCEPT-AND-EDIT-SSN THRU 2100-EXIT
+        UNTIL WS-SSN-VALID.
+2000-EXIT.
+    EXIT.
+
+2100-ACCEPT-AND-EDIT-SSN.
+    ACCEPT SsNum.
+    SET WS-SSN-VALID TO TRUE.
+    IF SsArea = 000 OR SsArea = 666 OR SsArea >= 900
+        SET WS-SSN-INVALID TO TRUE
+        DISPLAY "INVALID AREA - MUST NOT BE 000, 666, OR 900-999"
+    END-IF.
+    IF SsGroup = 00
+        SET WS-SSN-INVALID TO TRUE
+        DISPLAY "INVALID GROUP - MUST NOT BE 00"
+    END-IF.
+    IF SssSerial = 00
+        SET WS-SSN-INVALID TO TRUE
+        DISPLAY "INVALID SERIAL - MUST NOT BE 00"
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+*> 09AUG26 JEH - resolve an SSN back to the customer on file for it,
+*> the other half of the CUSTXREF cross-reference CUSTLOAD keeps
+*> up to date on every add or change.
+7000-LOOKUP-BY-SSN.
+    DISPLAY "Enter social security number to look up".
+    ACCEPT SsNum.
+    CALL "CUSTLKUP" USING SsArea, SsGroup, SssSerial, CustIdent,
+        WS-LOOKUP-NAME, WS-LOOKUP-FOUND-SW.
+    IF WS-LOOKUP-FOUND
+        DISPLAY "FOUND CUSTOMER ID " CustIdent " NAME " WS-LOOKUP-NAME
+    ELSE
+        DISPLAY "NO CUSTOMER ON FILE FOR THAT SOCIAL SECURITY NUMBER"
+    END-IF.
+7000-EXIT.
+    EXIT.

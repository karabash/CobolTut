@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTSNAP.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTSNAP COPIES CUSTOMER-MASTER TO CUSTPRIOR, AN END-OF-DAY *
+001000*    SNAPSHOT IN CM-IDENT ORDER.  RUN AT THE END OF EVERY        *
+001100*    PROCESSING DAY, AFTER CUSTRECN HAS COMPARED TODAY'S         *
+001200*    CUSTOMER-MASTER AGAINST THE PRIOR SNAPSHOT, SO TOMORROW'S   *
+001300*    RECONCILIATION RUN HAS TODAY'S FILE TO COMPARE AGAINST.     *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    09AUG26    JEH   ORIGINAL PROGRAM - CUSTOMER-MASTER SNAPSHOT*
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS CM-IDENT
+002600         FILE STATUS IS WS-CUSTMAST-STATUS.
+002700     SELECT CUSTPRR ASSIGN TO "CUSTPRIOR"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-CUSTPRR-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CUSTMAST.
+003300 COPY "custrec.cpy".
+003400 FD  CUSTPRR.
+003500 COPY "custrecy.cpy".
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-CUSTMAST-STATUS              PIC X(02).
+003800 77  WS-CUSTPRR-STATUS               PIC X(02).
+003900 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+004000     88  WS-END-OF-FILE              VALUE "Y".
+004100 77  WS-SNAPSHOT-COUNT               PIC 9(05) VALUE ZERO.
+004200 PROCEDURE DIVISION.
+004300*
+004400 0000-MAINLINE.
+004500     OPEN INPUT CUSTMAST.
+004600     OPEN OUTPUT CUSTPRR.
+004700     READ CUSTMAST
+004800         AT END
+004900             SET WS-END-OF-FILE TO TRUE
+005000     END-READ.
+005100     PERFORM 1000-COPY-ONE THRU 1000-EXIT
+005200         UNTIL WS-END-OF-FILE.
+005300     CLOSE CUSTMAST.
+005400     CLOSE CUSTPRR.
+005500     DISPLAY "CUSTSNAP: " WS-SNAPSHOT-COUNT
+005600         " CUSTOMER RECORD(S) SNAPSHOT TO CUSTPRIOR".
+005700     STOP RUN.
+005800*
+005900 1000-COPY-ONE.
+006000     MOVE CM-CUSTOMER-RECORD TO YD-CUSTOMER-RECORD.
+006100     WRITE YD-CUSTOMER-RECORD.
+006200     ADD 1 TO WS-SNAPSHOT-COUNT.
+006300     READ CUSTMAST
+006400         AT END
+006500             SET WS-END-OF-FILE TO TRUE
+006600     END-READ.
+006700 1000-EXIT.
+006800     EXIT.

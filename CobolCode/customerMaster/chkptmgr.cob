@@ -0,0 +1,126 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CHKPTMGR.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CHKPTMGR IS THE SHARED CHECKPOINT/RESTART SERVICE FOR       *
+001000*    THIS SHOP'S BATCH RUNS.  A CALLER PASSES ITS OWN RUN-ID     *
+001100*    (E.G. "CUSTLOAD" OR "PAYROLL") AND ONE OF:                  *
+001200*                                                                *
+001300*      WRITE - RECORD THE KEY OF THE LAST RECORD FULLY           *
+001400*              PROCESSED, SO A RESTART CAN PICK UP FROM THERE    *
+001500*      READ  - AT START OF RUN, FIND OUT WHERE A PRIOR RUN LEFT  *
+001600*              OFF (LK-FOUND-SW = "N" MEANS START FROM THE TOP)  *
+001650*      CLEAR - A RUN COMPLETED NORMALLY, SO DROP ITS CHECKPOINT  *
+001660*              RECORD - THE NEXT RUN STARTS FROM THE TOP AGAIN   *
+001700*                                                                *
+001800*    THIS AVOIDS A JOB THAT ABENDS PART WAY THROUGH HAVING TO    *
+001900*    BE RERUN FROM RECORD ONE AND DOUBLE-POSTING WORK ALREADY    *
+002000*    COMMITTED.  A CALLER THAT NEVER CLEARS ITS CHECKPOINT ON A  *
+002010*    SUCCESSFUL RUN WOULD SKIP EVERYTHING ON THE NEXT RUN, SO    *
+002020*    THE FINISHING PARAGRAPH OF EVERY BATCH JOB THAT CHECKPOINTS *
+002030*    MUST CALL CLEAR ONCE PROCESSING IS KNOWN TO BE COMPLETE.    *
+002100*                                                                *
+002200*    MODIFICATION HISTORY                                        *
+002300*    DATE       INIT  DESCRIPTION                                *
+002400*    09AUG26    JEH   ORIGINAL PROGRAM - RESTART/CHECKPOINT      *
+002410*    09AUG26    JEH   ADDED THE CLEAR FUNCTION - WITHOUT IT A    *
+002420*                     CHECKPOINT LEFT BY A SUCCESSFUL RUN WOULD  *
+002430*                     SILENTLY SKIP EVERY RECORD ON THE NEXT RUN *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CHKPT ASSIGN TO "CHKPT"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS CK-RUN-ID
+003300         FILE STATUS IS WS-CHKPT-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CHKPT.
+003700 COPY "chkptrec.cpy".
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-CHKPT-STATUS                 PIC X(02).
+003910 01  WS-CURRENT-DATE-TIME.
+003920     05  WS-CDT-DATE                 PIC 9(08).
+003930     05  WS-CDT-TIME                 PIC 9(08).
+003940     05  WS-CDT-OFFSET               PIC X(05).
+004000 LINKAGE SECTION.
+004100 01  LK-FUNCTION                     PIC X(05).
+004200     88  LK-FUNC-WRITE               VALUE "WRITE".
+004300     88  LK-FUNC-READ                VALUE "READ".
+004350     88  LK-FUNC-CLEAR               VALUE "CLEAR".
+004400 01  LK-RUN-ID                       PIC X(08).
+004500 01  LK-KEY                          PIC 9(09).
+004600 01  LK-FOUND-SW                     PIC X(01).
+004700     88  LK-CHECKPOINT-FOUND         VALUE "Y".
+004800     88  LK-CHECKPOINT-NOT-FOUND     VALUE "N".
+004900 PROCEDURE DIVISION USING LK-FUNCTION, LK-RUN-ID, LK-KEY,
+005000         LK-FOUND-SW.
+005100*
+005200 0000-MAINLINE.
+005300     OPEN I-O CHKPT.
+005400     IF WS-CHKPT-STATUS = "35"
+005500         OPEN OUTPUT CHKPT
+005600         CLOSE CHKPT
+005700         OPEN I-O CHKPT
+005800     END-IF.
+005900     EVALUATE TRUE
+005910         WHEN LK-FUNC-WRITE
+005920             PERFORM 1000-WRITE-CHECKPOINT THRU 1000-EXIT
+005930         WHEN LK-FUNC-CLEAR
+005940             PERFORM 3000-CLEAR-CHECKPOINT THRU 3000-EXIT
+005950         WHEN OTHER
+005960             PERFORM 2000-READ-CHECKPOINT THRU 2000-EXIT
+005970     END-EVALUATE.
+006400     CLOSE CHKPT.
+006500     GOBACK.
+006600*
+006700 1000-WRITE-CHECKPOINT.
+006800     MOVE LK-RUN-ID TO CK-RUN-ID.
+006900     READ CHKPT
+007000         INVALID KEY
+007100             MOVE ZERO TO CK-RECORDS-PROCESSED
+007200     END-READ.
+007300     MOVE LK-KEY TO CK-LAST-KEY-PROCESSED.
+007400     ADD 1 TO CK-RECORDS-PROCESSED.
+007500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+007600     MOVE WS-CDT-DATE TO CK-LAST-CHECKPOINT-DATE.
+007700     MOVE WS-CDT-TIME TO CK-LAST-CHECKPOINT-TIME.
+007800     IF WS-CHKPT-STATUS = "23" OR WS-CHKPT-STATUS = "14"
+007900         WRITE CK-CHECKPOINT-RECORD
+008000     ELSE
+008100         REWRITE CK-CHECKPOINT-RECORD
+008200     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500*
+008600 2000-READ-CHECKPOINT.
+008700     MOVE LK-RUN-ID TO CK-RUN-ID.
+008800     READ CHKPT
+008900         INVALID KEY
+009000             SET LK-CHECKPOINT-NOT-FOUND TO TRUE
+009100             MOVE ZERO TO LK-KEY
+009200         NOT INVALID KEY
+009300             SET LK-CHECKPOINT-FOUND TO TRUE
+009400             MOVE CK-LAST-KEY-PROCESSED TO LK-KEY
+009500     END-READ.
+009600 2000-EXIT.
+009700     EXIT.
+009710*
+009720 3000-CLEAR-CHECKPOINT.
+009730     MOVE LK-RUN-ID TO CK-RUN-ID.
+009740     READ CHKPT
+009750         INVALID KEY
+009760             CONTINUE
+009770         NOT INVALID KEY
+009780             DELETE CHKPT RECORD
+009790     END-READ.
+009800     SET LK-CHECKPOINT-NOT-FOUND TO TRUE.
+009810     MOVE ZERO TO LK-KEY.
+009820 3000-EXIT.
+009830     EXIT.

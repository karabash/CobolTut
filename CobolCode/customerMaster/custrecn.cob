@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTRECN.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTRECN RECONCILES TODAY'S CUSTOMER-MASTER AGAINST         *
+001000*    CUSTPRIOR, THE SNAPSHOT CUSTSNAP WROTE AT THE END OF THE    *
+001100*    PRIOR PROCESSING DAY, AND REPORTS EVERY IDENT THAT WAS      *
+001200*    ADDED, CHANGED, OR DELETED SINCE.  BOTH FILES ARE IN        *
+001300*    ASCENDING IDENT ORDER SO THIS IS A STANDARD MATCH/MERGE -   *
+001400*    NO SORT IS NEEDED.  RUN CUSTSNAP AFTERWARD TO ROLL TODAY'S  *
+001500*    FILE FORWARD AS TOMORROW'S COMPARISON BASE.                 *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                        *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    09AUG26    JEH   ORIGINAL PROGRAM - DAILY RECONCILIATION    *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS CM-IDENT
+002800         FILE STATUS IS WS-CUSTMAST-STATUS.
+002900     SELECT CUSTPRR ASSIGN TO "CUSTPRIOR"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-CUSTPRR-STATUS.
+003200     SELECT RECNRPT ASSIGN TO "RECNRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-RECNRPT-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUSTMAST.
+003800 COPY "custrec.cpy".
+003900 FD  CUSTPRR.
+004000 COPY "custrecy.cpy".
+004200 FD  RECNRPT
+004300     RECORD CONTAINS 60 CHARACTERS.
+004400 01  RECNRPT-LINE                    PIC X(60).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-CUSTMAST-STATUS              PIC X(02).
+004700 77  WS-CUSTPRR-STATUS               PIC X(02).
+004800 77  WS-RECNRPT-STATUS               PIC X(02).
+004900 77  WS-TODAY-EOF-SW                 PIC X(01) VALUE "N".
+005000     88  WS-TODAY-END-OF-FILE        VALUE "Y".
+005100 77  WS-YEST-EOF-SW                  PIC X(01) VALUE "N".
+005200     88  WS-YEST-END-OF-FILE         VALUE "Y".
+005300 77  WS-ADDED-COUNT                  PIC 9(05) VALUE ZERO.
+005400 77  WS-CHANGED-COUNT                PIC 9(05) VALUE ZERO.
+005500 77  WS-DELETED-COUNT                PIC 9(05) VALUE ZERO.
+005600 01  WS-DETAIL-LINE.
+005700     05  WS-DTL-ACTION               PIC X(08).
+005800     05  FILLER                      PIC X(02) VALUE SPACES.
+005900     05  WS-DTL-IDENT                PIC ZZ9.
+006000     05  FILLER                      PIC X(02) VALUE SPACES.
+006100     05  WS-DTL-CUST-NAME            PIC X(20).
+006200 01  WS-ADDED-TOTAL-LINE.
+006300     05  FILLER                      PIC X(14) VALUE
+006400         "TOTAL ADDED   ".
+006500     05  WS-TOTAL-ADDED              PIC ZZZZ9.
+006600 01  WS-CHANGED-TOTAL-LINE.
+006700     05  FILLER                      PIC X(14) VALUE
+006800         "TOTAL CHANGED ".
+006900     05  WS-TOTAL-CHANGED            PIC ZZZZ9.
+007000 01  WS-DELETED-TOTAL-LINE.
+007100     05  FILLER                      PIC X(14) VALUE
+007200         "TOTAL DELETED ".
+007300     05  WS-TOTAL-DELETED            PIC ZZZZ9.
+007400 PROCEDURE DIVISION.
+007500*
+007600 0000-MAINLINE.
+007700     OPEN INPUT CUSTMAST.
+007800     OPEN OUTPUT RECNRPT.
+007900     PERFORM 1000-READ-TODAY THRU 1000-EXIT.
+008000     OPEN INPUT CUSTPRR.
+008100     IF WS-CUSTPRR-STATUS = "35"
+008200         SET WS-YEST-END-OF-FILE TO TRUE
+008300     ELSE
+008400         PERFORM 1100-READ-YEST THRU 1100-EXIT
+008500     END-IF.
+008600     PERFORM 2000-COMPARE-ONE THRU 2000-EXIT
+008700         UNTIL WS-TODAY-END-OF-FILE AND WS-YEST-END-OF-FILE.
+008800     PERFORM 3000-FINISH THRU 3000-EXIT.
+008900     STOP RUN.
+009000*
+009100 1000-READ-TODAY.
+009200     READ CUSTMAST
+009300         AT END
+009400             SET WS-TODAY-END-OF-FILE TO TRUE
+009500     END-READ.
+009600 1000-EXIT.
+009700     EXIT.
+009800*
+009900 1100-READ-YEST.
+010000     READ CUSTPRR
+010100         AT END
+010200             SET WS-YEST-END-OF-FILE TO TRUE
+010300     END-READ.
+010400 1100-EXIT.
+010500     EXIT.
+010600*
+010700 2000-COMPARE-ONE.
+010800     EVALUATE TRUE
+010900         WHEN WS-TODAY-END-OF-FILE
+011000             PERFORM 2300-DELETED THRU 2300-EXIT
+011100         WHEN WS-YEST-END-OF-FILE
+011200             PERFORM 2100-ADDED THRU 2100-EXIT
+011300         WHEN CM-IDENT < YD-IDENT
+011400             PERFORM 2100-ADDED THRU 2100-EXIT
+011500         WHEN CM-IDENT > YD-IDENT
+011600             PERFORM 2300-DELETED THRU 2300-EXIT
+011700         WHEN OTHER
+011800             PERFORM 2200-COMPARE-MATCHED THRU 2200-EXIT
+011900     END-EVALUATE.
+012000 2000-EXIT.
+012100     EXIT.
+012200*
+012300 2100-ADDED.
+012400     MOVE "ADDED"   TO WS-DTL-ACTION.
+012500     MOVE CM-IDENT      TO WS-DTL-IDENT.
+012600     MOVE CM-CUST-NAME  TO WS-DTL-CUST-NAME.
+012700     WRITE RECNRPT-LINE FROM WS-DETAIL-LINE.
+012800     ADD 1 TO WS-ADDED-COUNT.
+012900     PERFORM 1000-READ-TODAY THRU 1000-EXIT.
+013000 2100-EXIT.
+013100     EXIT.
+013200*
+013300 2200-COMPARE-MATCHED.
+013400     IF CM-CUST-NAME NOT = YD-CUST-NAME
+013500         OR CM-DATE-OF-BIRTH NOT = YD-DATE-OF-BIRTH
+013600         OR CM-SSN NOT = YD-SSN
+013700         MOVE "CHANGED" TO WS-DTL-ACTION
+013800         MOVE CM-IDENT      TO WS-DTL-IDENT
+013900         MOVE CM-CUST-NAME  TO WS-DTL-CUST-NAME
+014000         WRITE RECNRPT-LINE FROM WS-DETAIL-LINE
+014100         ADD 1 TO WS-CHANGED-COUNT
+014200     END-IF.
+014300     PERFORM 1000-READ-TODAY THRU 1000-EXIT.
+014400     PERFORM 1100-READ-YEST THRU 1100-EXIT.
+014500 2200-EXIT.
+014600     EXIT.
+014700*
+014800 2300-DELETED.
+014900     MOVE "DELETED"  TO WS-DTL-ACTION.
+015000     MOVE YD-IDENT      TO WS-DTL-IDENT.
+015100     MOVE YD-CUST-NAME  TO WS-DTL-CUST-NAME.
+015200     WRITE RECNRPT-LINE FROM WS-DETAIL-LINE.
+015300     ADD 1 TO WS-DELETED-COUNT.
+015400     PERFORM 1100-READ-YEST THRU 1100-EXIT.
+015500 2300-EXIT.
+015600     EXIT.
+015700*
+015800 3000-FINISH.
+015900     MOVE WS-ADDED-COUNT     TO WS-TOTAL-ADDED.
+016000     MOVE WS-CHANGED-COUNT   TO WS-TOTAL-CHANGED.
+016100     MOVE WS-DELETED-COUNT   TO WS-TOTAL-DELETED.
+016200     WRITE RECNRPT-LINE FROM WS-ADDED-TOTAL-LINE.
+016300     WRITE RECNRPT-LINE FROM WS-CHANGED-TOTAL-LINE.
+016400     WRITE RECNRPT-LINE FROM WS-DELETED-TOTAL-LINE.
+016500     CLOSE CUSTMAST.
+016600     IF WS-CUSTPRR-STATUS NOT = "35"
+016700         CLOSE CUSTPRR
+016800     END-IF.
+016900     CLOSE RECNRPT.
+017000 3000-EXIT.
+017100     EXIT.

@@ -0,0 +1,109 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAYTEST.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. PAYROLL.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    PAYTEST IS A REGRESSION TEST DRIVER FOR PAYCALC, THE PAYROLL*
+001000*    GROSS/WITHHOLDING/NET CALCULATION USINGCOMPUTE CALLS FOR    *
+001100*    EVERY EMPLOYEE.  IT READS KNOWN HOURS/RATE CASES - NO       *
+001200*    OVERTIME, SOME OVERTIME, A LOT OF OVERTIME, ZERO HOURS, AND *
+001300*    A DIFFERENT HOURLY RATE - FROM THE PAYTCASE TEST-DATA FILE, *
+001400*    CALLS PAYCALC WITH EACH, AND COMPARES THE RESULT AGAINST    *
+001500*    THE GROSS/WITHHOLDING/NET THAT CASE EXPECTS, DISPLAYING     *
+001600*    PASS OR FAIL FOR EACH AND A SUMMARY COUNT AT THE END.  RUN   *
+001700*    THIS AFTER ANY CHANGE TO PAYCALC TO CATCH A BROKEN PAYROLL   *
+001800*    CALCULATION BEFORE IT REACHES A REAL PAYROLL RUN.           *
+001900*                                                                *
+002000*    MODIFICATION HISTORY                                        *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    09AUG26    JEH   ORIGINAL PROGRAM - PAYCALC REGRESSION TESTS*
+002300*    09AUG26    JEH   TEST CASES NOW COME FROM THE PAYTCASE       *
+002400*                     TEST-DATA FILE INSTEAD OF BEING HARD-CODED *
+002500*                     IN WORKING-STORAGE, THE SAME WAY EMP-TIME  *
+002600*                     FEEDS USINGCOMPUTE                         *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT PAYTCASE ASSIGN TO "PAYTCASE"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-PAYTCASE-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  PAYTCASE.
+003700 COPY "paytcase.cpy".
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-PAYTCASE-STATUS              PIC X(02).
+004000 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+004100     88  WS-END-OF-FILE              VALUE "Y".
+004200 77  WS-ACT-GROSS                    PIC 9(05)V99 VALUE ZERO.
+004300 77  WS-ACT-WITHHOLDING              PIC 9(05)V99 VALUE ZERO.
+004400 77  WS-ACT-NET                      PIC 9(05)V99 VALUE ZERO.
+004500 77  WS-PASS-COUNT                   PIC 9(02) VALUE ZERO.
+004600 77  WS-FAIL-COUNT                   PIC 9(02) VALUE ZERO.
+004700 77  WS-CASE-RESULT-SW               PIC X(01) VALUE "Y".
+004800     88  WS-CASE-PASSED              VALUE "Y".
+004900     88  WS-CASE-FAILED              VALUE "N".
+005000 PROCEDURE DIVISION.
+005100*
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005400     PERFORM 2000-RUN-ONE-CASE THRU 2000-EXIT
+005500         UNTIL WS-END-OF-FILE.
+005600     PERFORM 3000-FINISH THRU 3000-EXIT.
+005700     STOP RUN.
+005800*
+005900 1000-INITIALIZE.
+006000     OPEN INPUT PAYTCASE.
+006100     READ PAYTCASE
+006200         AT END
+006300             SET WS-END-OF-FILE TO TRUE
+006400     END-READ.
+006500 1000-EXIT.
+006600     EXIT.
+006700*
+006800 2000-RUN-ONE-CASE.
+006900     SET WS-CASE-PASSED TO TRUE.
+007000     CALL "PAYCALC" USING PT-HOURS-WORKED, PT-HOURLY-RATE,
+007100         WS-ACT-GROSS, WS-ACT-WITHHOLDING, WS-ACT-NET.
+007200     IF WS-ACT-GROSS NOT = PT-EXP-GROSS
+007300         SET WS-CASE-FAILED TO TRUE
+007400     END-IF.
+007500     IF WS-ACT-WITHHOLDING NOT = PT-EXP-WITHHOLDING
+007600         SET WS-CASE-FAILED TO TRUE
+007700     END-IF.
+007800     IF WS-ACT-NET NOT = PT-EXP-NET
+007900         SET WS-CASE-FAILED TO TRUE
+008000     END-IF.
+008100     IF WS-CASE-PASSED
+008200         DISPLAY "CASE " PT-CASE-NUMBER " PASS - HOURS "
+008300             PT-HOURS-WORKED " RATE " PT-HOURLY-RATE
+008400             " NET " WS-ACT-NET
+008500         ADD 1 TO WS-PASS-COUNT
+008600     ELSE
+008700         DISPLAY "CASE " PT-CASE-NUMBER " FAIL - HOURS "
+008800             PT-HOURS-WORKED " RATE " PT-HOURLY-RATE
+008900         DISPLAY "    EXPECTED GROSS " PT-EXP-GROSS
+009000             " WITHHOLDING " PT-EXP-WITHHOLDING
+009100             " NET " PT-EXP-NET
+009200         DISPLAY "    ACTUAL   GROSS " WS-ACT-GROSS
+009300             " WITHHOLDING " WS-ACT-WITHHOLDING
+009400             " NET " WS-ACT-NET
+009500         ADD 1 TO WS-FAIL-COUNT
+009600     END-IF.
+009700     READ PAYTCASE
+009800         AT END
+009900             SET WS-END-OF-FILE TO TRUE
+010000     END-READ.
+010100 2000-EXIT.
+010200     EXIT.
+010300*
+010400 3000-FINISH.
+010500     DISPLAY "PAYTEST: " WS-PASS-COUNT " PASSED, "
+010600         WS-FAIL-COUNT " FAILED".
+010700     CLOSE PAYTCASE.
+010800 3000-EXIT.
+010900     EXIT.

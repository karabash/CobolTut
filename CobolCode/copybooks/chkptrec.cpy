@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CHKPTREC.CPY                                                *
+000400*                                                                *
+000500*    CHECKPOINT RECORD LAYOUT.  ONE RECORD PER RUN-ID, KEYED ON  *
+000600*    CK-RUN-ID, HOLDING THE KEY OF THE LAST INPUT RECORD FULLY   *
+000700*    PROCESSED.  ON RESTART A BATCH RUN READS ITS RUN-ID'S       *
+000800*    RECORD AND SKIPS FORWARD TO CK-LAST-KEY-PROCESSED INSTEAD   *
+000900*    OF STARTING OVER FROM THE FIRST INPUT RECORD.               *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    09AUG26    JEH   ORIGINAL COPYBOOK - RESTART/CHECKPOINT     *
+001400*                                                                *
+001500******************************************************************
+001600 01  CK-CHECKPOINT-RECORD.
+001700     05  CK-RUN-ID                   PIC X(08).
+001800     05  CK-LAST-KEY-PROCESSED       PIC 9(09).
+001900     05  CK-RECORDS-PROCESSED        PIC 9(09).
+002000     05  CK-LAST-CHECKPOINT-DATE     PIC 9(08).
+002100     05  CK-LAST-CHECKPOINT-TIME     PIC 9(08).

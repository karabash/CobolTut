@@ -12,13 +12,22 @@
        01 SignedInt PIC S9(4) VALUE -1234.
        *>after first 4 digits gives  decimal 0000.00
        01 PayCheck PIC 9(4)V99 VALUE ZEROS.
+      *>DateOfBirth comes from the shop's shared birthdate copybook -
+      *>see coboltut.cob's BirthDate group, which uses the same shape
        01 Customer.
             02 Ident PIC 9(3).
             02 CustName PIC X(20).
-            02 DateOfBirth.
-       03 MOB PIC 99.
-       03 DOB PIC 99.
-       03 YOB PIC 99(4).
+            COPY "birthdt.cpy" REPLACING ==01  BD-DATE-OF-BIRTH.==
+                BY ==02  DateOfBirth.==
+                ==05  BD-MOB== BY ==03  MOB==
+                ==05  BD-DOB== BY ==03  DOB==
+                ==05  BD-YOB== BY ==03  YOB==.
+       01 CustValidSw PIC X(01).
+       01 YobForEdit PIC 9(4).
+      *>after every MOVE into Customer we call CUSTVAL - it catches the
+      *>unpadded-name case below where MOB/DOB/YOB come out shifted and
+      *>writes the reject to the exception report instead of letting it
+      *>flow through quietly
        PROCEDURE DIVISION.
            MOVE "More stuff " TO SampleData.
            DISPLAY "Stuff replaced with " SampleData.
@@ -32,15 +41,29 @@
            *> Bob Smith
            DISPLAY "Customer: " Customer.
            DISPLAY "mob/dob/yob " MOB " / " DOB " / " YOB.
-           DISPLAY "CustName " CustName. 
+           DISPLAY "CustName " CustName.
+           MOVE YOB TO YobForEdit.
+           CALL "CUSTVAL" USING Ident, CustName, MOB, DOB, YobForEdit,
+               CustValidSw.
+           IF CustValidSw = "N"
+               DISPLAY "Customer " Ident " FAILED DATE EDITS - "
+                   "see EXCPRPT"
+           END-IF.
        *> see diffrences if we don't skip 20 white spaces on CustName
        *> it prints as: Bob Smith 12211974
            MOVE "123Bob Smith 12211974" TO Customer.
            DISPLAY "Customer: " Customer.
-       *> see line 46 has not data because we don't entered value as 
+       *> see line 46 has not data because we don't entered value as
        *> demands
            DISPLAY "mob/dob/yob: " MOB " / " DOB " / " YOB.
-           DISPLAY "CustName: " CustName. 
+           DISPLAY "CustName: " CustName.
+           MOVE YOB TO YobForEdit.
+           CALL "CUSTVAL" USING Ident, CustName, MOB, DOB, YobForEdit,
+               CustValidSw.
+           IF CustValidSw = "N"
+               DISPLAY "Customer " Ident " FAILED DATE EDITS - "
+                   "see EXCPRPT"
+           END-IF.
 
            MOVE ZERO TO SampleData.
            DISPLAY "Constant ZERO is Moved into SampleData: "

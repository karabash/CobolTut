@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    EMPTIME.CPY                                                 *
+000400*                                                                *
+000500*    EMP-TIME INPUT RECORD.  ONE RECORD PER EMPLOYEE PER PAY     *
+000600*    PERIOD, HOLDING THE HOURS WORKED AND HOURLY RATE THE        *
+000700*    PAYROLL GROSS-PAY ROUTINE (PROGRAM UsingCompute) READS TO   *
+000800*    COMPUTE GROSS, WITHHOLDING AND NET PAY.                     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09AUG26    JEH   ORIGINAL COPYBOOK - PAYROLL TIME INPUT     *
+001300*                                                                *
+001400******************************************************************
+001500 01  ET-EMP-TIME-RECORD.
+001600     05  ET-EMP-ID                   PIC 9(03).
+001700     05  ET-EMP-NAME                 PIC X(20).
+001800     05  ET-HOURS-WORKED             PIC 9(03)V9(02).
+001900     05  ET-HOURLY-RATE              PIC 9(03)V9(02).

@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CUSTREC.CPY                                                *
+000400*                                                                *
+000500*    CUSTOMER-MASTER RECORD LAYOUT.  SHARED BY ALL PROGRAMS      *
+000600*    THAT READ OR WRITE THE CUSTOMER-MASTER INDEXED FILE         *
+000700*    (LOAD, ROSTER REPORT, RECONCILIATION, AGE/ELIGIBILITY       *
+000800*    REPORT).  KEYED ON CM-IDENT.                                *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09AUG26    JEH   ORIGINAL COPYBOOK - CUSTOMER-MASTER SETUP  *
+001300*                                                                *
+001400******************************************************************
+001500 01  CM-CUSTOMER-RECORD.
+001600     05  CM-IDENT                    PIC 9(03).
+001700     05  CM-CUST-NAME                PIC X(20).
+001800     COPY "birthdt.cpy" REPLACING ==01  BD-DATE-OF-BIRTH.==
+001810         BY ==05  CM-DATE-OF-BIRTH.==
+001820         ==05  BD-MOB== BY ==10  CM-MOB==
+001830         ==05  BD-DOB== BY ==10  CM-DOB==
+001840         ==05  BD-YOB== BY ==10  CM-YOB==.
+002200     COPY "ssnum.cpy" REPLACING ==01  SSNUM.== BY ==05  CM-SSN.==
+002210         ==05  SS-AREA== BY ==10  CM-SSN-AREA==
+002220         ==05  SS-GROUP== BY ==10  CM-SSN-GROUP==
+002230         ==05  SS-SERIAL== BY ==10  CM-SSN-SERIAL==.
+002600     05  CM-LAST-UPDATED.
+002700         10  CM-UPD-DATE             PIC 9(08).
+002800         10  CM-UPD-TIME             PIC 9(08).

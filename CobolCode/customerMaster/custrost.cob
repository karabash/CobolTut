@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTROST.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTROST PRINTS THE CUSTOMER ROSTER - CUSTOMER-MASTER IN    *
+001000*    CUSTNAME ORDER, PAGE-HEADED, WITH A PAGE BREAK EVERY        *
+001100*    WS-LINES-PER-PAGE DETAIL LINES AND A TRAILING COUNT LINE.   *
+001200*    CUSTOMER-MASTER IS KEYED ON CM-IDENT, NOT CM-CUST-NAME, SO  *
+001300*    THE INPUT IS RUN THROUGH A SORT BEFORE PRINTING.            *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    09AUG26    JEH   ORIGINAL PROGRAM - CUSTOMER ROSTER REPORT  *
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS CM-IDENT
+002600         FILE STATUS IS WS-CUSTMAST-STATUS.
+002700     SELECT ROSTER-SORT ASSIGN TO "ROSTWK01".
+002800     SELECT ROSTER-RPT ASSIGN TO "ROSTRPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-ROSTER-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CUSTMAST.
+003400 COPY "custrec.cpy".
+003500 SD  ROSTER-SORT.
+003600 01  SR-SORT-RECORD.
+003700     05  SR-CUST-NAME                PIC X(20).
+003800     05  SR-IDENT                    PIC 9(03).
+003900     05  SR-MOB                      PIC 9(02).
+004000     05  SR-DOB                      PIC 9(02).
+004100     05  SR-YOB                      PIC 9(04).
+004200 FD  ROSTER-RPT
+004300     RECORD CONTAINS 80 CHARACTERS.
+004400 01  ROSTER-LINE                     PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-CUSTMAST-STATUS              PIC X(02).
+004700 77  WS-ROSTER-STATUS                PIC X(02).
+004800 77  WS-CUSTMAST-EOF-SW              PIC X(01) VALUE "N".
+004900     88  WS-CUSTMAST-END-OF-FILE     VALUE "Y".
+005000 77  WS-SORT-EOF-SW                  PIC X(01) VALUE "N".
+005100     88  WS-SORT-END-OF-FILE         VALUE "Y".
+005200 77  WS-LINE-COUNT                   PIC 9(02) COMP VALUE ZERO.
+005300 77  WS-LINES-PER-PAGE               PIC 9(02) COMP VALUE 60.
+005400 77  WS-PAGE-COUNT                   PIC 9(03) COMP VALUE ZERO.
+005500 77  WS-CUSTOMER-COUNT               PIC 9(05) COMP VALUE ZERO.
+005600 01  WS-HEADING-1.
+005700     05  FILLER                      PIC X(01) VALUE X"0C".
+005800     05  FILLER                      PIC X(30) VALUE
+005900         "CUSTOMER ROSTER".
+006000     05  FILLER                      PIC X(05) VALUE "PAGE ".
+006100     05  WS-HDG1-PAGE                PIC ZZ9.
+006200 01  WS-HEADING-2.
+006300     05  FILLER                      PIC X(05) VALUE "IDENT".
+006400     05  FILLER                      PIC X(21) VALUE SPACES.
+006500     05  FILLER                      PIC X(13) VALUE
+006600         "CUSTOMER NAME".
+006700     05  FILLER                      PIC X(10) VALUE SPACES.
+006800     05  FILLER                      PIC X(11) VALUE
+006900         "MOB/DOB/YOB".
+007000 01  WS-DETAIL-LINE.
+007100     05  WS-DTL-IDENT                PIC ZZ9.
+007200     05  FILLER                      PIC X(03) VALUE SPACES.
+007300     05  WS-DTL-CUST-NAME            PIC X(20).
+007400     05  FILLER                      PIC X(03) VALUE SPACES.
+007500     05  WS-DTL-MOB                  PIC 99.
+007600     05  FILLER                      PIC X(01) VALUE "/".
+007700     05  WS-DTL-DOB                  PIC 99.
+007800     05  FILLER                      PIC X(01) VALUE "/".
+007900     05  WS-DTL-YOB                  PIC 9(04).
+008000 01  WS-TOTAL-LINE.
+008100     05  FILLER                      PIC X(18) VALUE
+008200         "TOTAL CUSTOMERS ".
+008300     05  WS-TOTAL-COUNT              PIC ZZZZ9.
+008400 PROCEDURE DIVISION.
+008500*
+008600 0000-MAINLINE.
+008700     OPEN OUTPUT ROSTER-RPT.
+008800     SORT ROSTER-SORT ON ASCENDING KEY SR-CUST-NAME
+008900         INPUT PROCEDURE IS 1000-RELEASE-CUSTOMERS THRU 1000-EXIT
+009000         OUTPUT PROCEDURE IS 2000-PRINT-ROSTER THRU 2000-EXIT.
+009100     MOVE WS-CUSTOMER-COUNT TO WS-TOTAL-COUNT.
+009200     WRITE ROSTER-LINE FROM WS-TOTAL-LINE.
+009300     CLOSE ROSTER-RPT.
+009400     STOP RUN.
+009500*
+009600 1000-RELEASE-CUSTOMERS.
+009700     OPEN INPUT CUSTMAST.
+009800     READ CUSTMAST
+009900         AT END
+010000             SET WS-CUSTMAST-END-OF-FILE TO TRUE
+010100     END-READ.
+010200     PERFORM 1100-RELEASE-ONE THRU 1100-EXIT
+010300         UNTIL WS-CUSTMAST-END-OF-FILE.
+010400     CLOSE CUSTMAST.
+010500 1000-EXIT.
+010600     EXIT.
+010700*
+010800 1100-RELEASE-ONE.
+010900     MOVE CM-IDENT                   TO SR-IDENT.
+011000     MOVE CM-CUST-NAME                TO SR-CUST-NAME.
+011100     MOVE CM-MOB                      TO SR-MOB.
+011200     MOVE CM-DOB                      TO SR-DOB.
+011300     MOVE CM-YOB                      TO SR-YOB.
+011400     RELEASE SR-SORT-RECORD.
+011500     ADD 1 TO WS-CUSTOMER-COUNT.
+011600     READ CUSTMAST
+011700         AT END
+011800             SET WS-CUSTMAST-END-OF-FILE TO TRUE
+011900     END-READ.
+012000 1100-EXIT.
+012100     EXIT.
+012200*
+012300 2000-PRINT-ROSTER.
+012400     RETURN ROSTER-SORT
+012500         AT END
+012600             SET WS-SORT-END-OF-FILE TO TRUE
+012700     END-RETURN.
+012800     PERFORM 2200-PRINT-ONE THRU 2200-EXIT
+012900         UNTIL WS-SORT-END-OF-FILE.
+013000 2000-EXIT.
+013100     EXIT.
+013200*
+013300 2100-WRITE-HEADINGS.
+013400     ADD 1 TO WS-PAGE-COUNT.
+013500     MOVE WS-PAGE-COUNT TO WS-HDG1-PAGE.
+013600     WRITE ROSTER-LINE FROM WS-HEADING-1.
+013700     WRITE ROSTER-LINE FROM WS-HEADING-2.
+013800     MOVE ZERO TO WS-LINE-COUNT.
+013900 2100-EXIT.
+014000     EXIT.
+014100*
+014200 2200-PRINT-ONE.
+014300     IF WS-LINE-COUNT = ZERO
+014400         PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+014500     END-IF.
+014600     MOVE SR-IDENT                   TO WS-DTL-IDENT.
+014700     MOVE SR-CUST-NAME                TO WS-DTL-CUST-NAME.
+014800     MOVE SR-MOB                      TO WS-DTL-MOB.
+014900     MOVE SR-DOB                      TO WS-DTL-DOB.
+015000     MOVE SR-YOB                      TO WS-DTL-YOB.
+015100     WRITE ROSTER-LINE FROM WS-DETAIL-LINE.
+015200     ADD 1 TO WS-LINE-COUNT.
+015300     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+015400         MOVE ZERO TO WS-LINE-COUNT
+015500     END-IF.
+015600     RETURN ROSTER-SORT
+015700         AT END
+015800             SET WS-SORT-END-OF-FILE TO TRUE
+015900     END-RETURN.
+016000 2200-EXIT.
+016100     EXIT.

@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PAYTCASE.CPY                                                *
+000400*                                                                *
+000500*    PAYCALC REGRESSION TEST CASE RECORD.  ONE RECORD PER CASE   *
+000600*    IN THE PAYTCASE TEST-DATA FILE READ BY PAYTEST - KNOWN      *
+000700*    HOURS/RATE INPUT PAIRED WITH THE GROSS/WITHHOLDING/NET      *
+000800*    ANSWER PAYCALC IS EXPECTED TO PRODUCE FOR THAT PAIR.        *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    09AUG26    JEH   ORIGINAL COPYBOOK - PAYCALC TEST CASES     *
+001300*                                                                *
+001400******************************************************************
+001500 01  PT-TEST-CASE.
+001600     05  PT-CASE-NUMBER              PIC 9(02).
+001700     05  PT-HOURS-WORKED             PIC 9(03)V9(02).
+001800     05  PT-HOURLY-RATE              PIC 9(03)V9(02).
+001900     05  PT-EXP-GROSS                PIC 9(05)V9(02).
+002000     05  PT-EXP-WITHHOLDING          PIC 9(05)V9(02).
+002100     05  PT-EXP-NET                  PIC 9(05)V9(02).

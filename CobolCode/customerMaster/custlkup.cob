@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTLKUP.
+000300 AUTHOR. J HARTLEY.
+000400 INSTALLATION. CUSTOMER MASTER FILE MAINTENANCE.
+000500 DATE-WRITTEN. 09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTLKUP RESOLVES A SOCIAL SECURITY NUMBER TO A CUSTOMER-   *
+001000*    MASTER RECORD.  CUSTLOAD KEEPS CUSTXREF (KEYED BY SSN,      *
+001100*    CARRYING THE CUSTOMER'S IDENT) UP TO DATE ON EVERY ADD OR   *
+001200*    CHANGE, BUT NOTHING READ IT BACK UNTIL NOW - CUSTLKUP IS    *
+001300*    THAT OTHER HALF: GIVEN AN SSN IT READS CUSTXREF TO FIND THE *
+001400*    IDENT, THEN READS CUSTOMER-MASTER FOR THAT IDENT TO RETURN  *
+001500*    THE CUSTOMER'S NAME.                                        *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                        *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    09AUG26    JEH   ORIGINAL PROGRAM - SSN TO IDENT LOOKUP     *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTXREF ASSIGN TO "CUSTXREF"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS XR-SSN
+002800         FILE STATUS IS WS-CUSTXREF-STATUS.
+002900     SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS CM-IDENT
+003300         FILE STATUS IS WS-CUSTMAST-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CUSTXREF.
+003700 COPY "custxref.cpy".
+003800 FD  CUSTMAST.
+003900 COPY "custrec.cpy".
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-CUSTXREF-STATUS              PIC X(02).
+004200 77  WS-CUSTMAST-STATUS              PIC X(02).
+004300 LINKAGE SECTION.
+004400 01  LK-SSN-AREA                     PIC 9(03).
+004500 01  LK-SSN-GROUP                    PIC 9(02).
+004600 01  LK-SSN-SERIAL                   PIC 9(02).
+004700 01  LK-IDENT                        PIC 9(03).
+004800 01  LK-CUST-NAME                    PIC X(20).
+004900 01  LK-FOUND-SW                     PIC X(01).
+005000     88  LK-RECORD-FOUND             VALUE "Y".
+005100     88  LK-RECORD-NOT-FOUND         VALUE "N".
+005200 PROCEDURE DIVISION USING LK-SSN-AREA, LK-SSN-GROUP, LK-SSN-SERIAL,
+005300         LK-IDENT, LK-CUST-NAME, LK-FOUND-SW.
+005400*
+005500 0000-MAINLINE.
+005600     MOVE ZERO TO LK-IDENT.
+005700     MOVE SPACES TO LK-CUST-NAME.
+005800     SET LK-RECORD-NOT-FOUND TO TRUE.
+005900     OPEN INPUT CUSTXREF.
+006000     IF WS-CUSTXREF-STATUS NOT = "35"
+006100         MOVE LK-SSN-AREA   TO XR-SSN-AREA
+006200         MOVE LK-SSN-GROUP  TO XR-SSN-GROUP
+006300         MOVE LK-SSN-SERIAL TO XR-SSN-SERIAL
+006400         READ CUSTXREF
+006500             INVALID KEY
+006600                 CONTINUE
+006700             NOT INVALID KEY
+006800                 MOVE XR-IDENT TO LK-IDENT
+006900         END-READ
+007000         CLOSE CUSTXREF
+007100     END-IF.
+007200     IF LK-IDENT NOT = ZERO
+007300         PERFORM 1000-READ-CUSTMAST THRU 1000-EXIT
+007400     END-IF.
+007500     GOBACK.
+007600*
+007700 1000-READ-CUSTMAST.
+007800     OPEN INPUT CUSTMAST.
+007900     IF WS-CUSTMAST-STATUS NOT = "35"
+008000         MOVE LK-IDENT TO CM-IDENT
+008100         READ CUSTMAST
+008200             INVALID KEY
+008300                 CONTINUE
+008400             NOT INVALID KEY
+008500                 SET LK-RECORD-FOUND TO TRUE
+008600                 MOVE CM-CUST-NAME TO LK-CUST-NAME
+008700         END-READ
+008800         CLOSE CUSTMAST
+008900     END-IF.
+009000 1000-EXIT.
+009100     EXIT.
